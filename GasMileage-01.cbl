@@ -1,28 +1,173 @@
-       
+      * Program: Gas Mileage Calculator
+
        identification division.
        program-id. GasMileageCalculator.
+       author. Anne.
 
        environment division.
-       
+       input-output section.
+       file-control.
+      * Fleet trip log -- one line appended per run, keyed by vehicle
+      * number and date, so mileage trends can be tracked over time
+      * instead of the result being lost when the program ends.
+           select optional tripLogFile assign to
+           "GasMileage-tripbook.txt"
+           organization is line sequential.
+
+      * Vehicle master -- vehicle number, make/model, and assigned
+      * department, so trip log entries and fleet reporting can be
+      * broken out by vehicle and department instead of being one
+      * anonymous number per run.
+           select vehicleFile assign to "GasMileage-vehicles.txt"
+           organization is line sequential.
+
        data division.
+       file section.
+       fd  tripLogFile.
+       01  xTripLogLine                pic x(80).
+
+       fd  vehicleFile.
+       01  xVehicleInput.
+           05 nVehicleNumInput         pic 9(5).
+           05 xVehicleMakeModelInput   pic x(20).
+           05 xVehicleDeptInput        pic x(10).
+
        working-storage section.
 
+       77  nInputVehicleNum    pic 9(5).
        77  nInputMiles         pic 99999.
        77  nInputGallons       pic 999v9.
        77  neOutputMPG         pic zz9.99.
+       77  xTripDate           pic 9(8).
+       77  xEofFlag            pic x           value 'n'.
+       77  xVehicleTableFull   pic x           value 'n'.
+       77  nVehicleTableMax    pic 999         value 100.
+       77  nVehicleLoadSub     pic 999         value 0.
+       77  nVehicleSearchSub   pic 999.
+       77  nVehicleFoundSub    pic 999         value 0.
+
+       01  xVehicleTable.
+           05 xVehicleElement occurs 100 times.
+               10 nVehicleNum          pic 9(5).
+               10 xVehicleMakeModel    pic x(20).
+               10 xVehicleDept         pic x(10).
+
+       01  xTripLogRecord.
+           05 nTripVehicleNumOut       pic 9(5).
+           05 filler                   pic x           value spaces.
+           05 xTripDateOut             pic 9(8).
+           05 filler                   pic x           value spaces.
+           05 nTripMilesOut            pic 99999.
+           05 filler                   pic x           value spaces.
+           05 nTripGallonsOut          pic 999v9.
+           05 filler                   pic x           value spaces.
+           05 neTripMPGOut             pic zz9.99.
+           05 filler                   pic x           value spaces.
+           05 xTripDeptOut             pic x(10).
 
        procedure division.
+       000-main.
+           perform 100-get-input.
+           perform 200-calculate.
+           perform 300-write-log.
+           stop run.
+
+       100-get-input.
+           perform 105-load-vehicles.
+
+           display " ".
+           display "Please enter vehicle number: ".
+           accept nInputVehicleNum.
+           perform 106-find-vehicle.
 
            display " ".
            display "Please enter miles driven: ".
            accept nInputMiles.
-       
+
+           perform 110-get-gallons.
+
+       105-load-vehicles.
+           open input vehicleFile.
+           perform 107-next-vehicle until xEofFlag = "y".
+           close vehicleFile.
+
+       107-next-vehicle.
+           read vehicleFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   if nVehicleLoadSub >= nVehicleTableMax
+                       if xVehicleTableFull = "n"
+                           display "WARNING: vehicle table full at "
+                           nVehicleTableMax
+                           " records -- remaining rows in "
+                           "GasMileage-vehicles.txt were not loaded."
+                           move "y" to xVehicleTableFull
+                       end-if
+                   else
+                       add 1 to nVehicleLoadSub,
+                       move nVehicleNumInput to
+                       nVehicleNum(nVehicleLoadSub),
+                       move xVehicleMakeModelInput to
+                       xVehicleMakeModel(nVehicleLoadSub),
+                       move xVehicleDeptInput to
+                       xVehicleDept(nVehicleLoadSub)
+                   end-if,
+           end-read.
+
+      * Unrecognized vehicle numbers are still allowed through (the
+      * trip log entry just has a blank department) rather than
+      * blocking data entry on a master file that hasn't caught up
+      * yet.
+       106-find-vehicle.
+           move 0 to nVehicleFoundSub.
+           perform varying nVehicleSearchSub from 1 by 1
+               until nVehicleSearchSub > nVehicleLoadSub
+               if nVehicleNum(nVehicleSearchSub) = nInputVehicleNum
+                   move nVehicleSearchSub to nVehicleFoundSub
+               end-if
+           end-perform.
+           if nVehicleFoundSub > 0
+               display "Vehicle: ",
+               function trim(xVehicleMakeModel(nVehicleFoundSub)),
+               " (", function trim(xVehicleDept(nVehicleFoundSub)),
+               ")"
+           else
+               display "Unknown vehicle number -- not found in "
+               "the vehicle master."
+           end-if.
+
+      * Guard against a zero/blank gallons entry, which would blow up
+      * the divide in 200-calculate -- re-prompt until something
+      * greater than zero is entered.
+       110-get-gallons.
            display " ".
            display "Please enter number of gallons: ".
            accept nInputGallons.
+           if nInputGallons = 0
+               display "Gallons must be greater than zero -- "
+               "please try again."
+               perform 110-get-gallons
+           end-if.
 
+       200-calculate.
            compute neOutputMPG = nInputMiles / nInputGallons.
-
            display "You drove ", neOutputMPG, " miles per gallon".
-           stop run.
-           
\ No newline at end of file
+
+       300-write-log.
+           accept xTripDate from date yyyymmdd.
+           move nInputVehicleNum to nTripVehicleNumOut.
+           move xTripDate to xTripDateOut.
+           move nInputMiles to nTripMilesOut.
+           move nInputGallons to nTripGallonsOut.
+           move neOutputMPG to neTripMPGOut.
+           if nVehicleFoundSub > 0
+               move xVehicleDept(nVehicleFoundSub) to xTripDeptOut
+           else
+               move spaces to xTripDeptOut
+           end-if.
+           open extend tripLogFile.
+           write xTripLogLine from xTripLogRecord.
+           close tripLogFile.
+
+      * Add a blank line at the end
