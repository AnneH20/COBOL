@@ -7,11 +7,29 @@
        environment division.
        input-output section.
        file-control.
-           select inFile assign to "Capitals.txt" organization is line 
+           select inFile assign to "Capitals.txt" organization is line
            sequential.
 
+      * Alternate comma-delimited output, so the numbers can be
+      * pulled into a spreadsheet instead of re-parsed out of the
+      * padded report layout.
+           select csvFile assign to "Capitals-01-export.csv"
+           organization is line sequential.
+
+      * Lets the search criteria come from a small fixed-format file
+      * instead of the interactive accepts below, so this report can
+      * run unattended overnight alongside Payroll-01.
+           select criteriaFile assign to "Capitals-01-criteria.txt"
+           organization is line sequential.
+
+           copy "runlog-filecontrol.cbl".
+
        data division.
        file section.
+      * One row per capital per census year -- population is no
+      * longer a single overwritten snapshot, so a growth/decline
+      * trend can be pulled by comparing runs against different
+      * census years.
        fd  inFile.
        01  xInput.
            05 xStateAbrrInput          pic x(2).
@@ -19,35 +37,72 @@
            05 nPopulationInput         pic 9(7).
            05 nFoundYearInput          pic 9(4).
            05 nPopRankInput            pic 9(2).
+           05 nCensusYearInput         pic 9(4).
+
+       fd  csvFile.
+       01  xCsvLine                    pic x(80).
+
+       fd  criteriaFile.
+       01  xCriteriaRecord.
+           05 nMinimumIn               pic 9(8).
+           05 nFoundYearFromIn         pic 9(4).
+           05 nFoundYearToIn           pic 9(4).
+           05 nPopRankMaxIn            pic 9(2).
+           05 nCensusYearFilterIn      pic 9(4).
+           05 xCsvModeIn               pic x.
+
+           copy "runlog-filesection.cbl".
 
        working-storage section.
+       77  xCriteriaMode               pic x           value 'n'.
+       77  xCsvMode                    pic x           value 'n'.
+       77  xCsvOut                     pic x(80).
        77  xEofFlag                    pic x           value 'n'.
        77  nLoadSubscript              pic 9999        value 0.
+       77  nCapitalTableMax            pic 9999        value 50.
+       77  xCapitalTableFull           pic x           value 'n'.
        77  nProccessSubscript          pic 9999.
        77  nMinimum                    pic 9(8).
        77  nNum                        pic 99          value 0.
        77  neNum                       pic z9.
 
+      * Additional search criteria: founding-year range and a maximum
+      * population rank, on top of the existing minimum-population
+      * filter. Zero means that particular filter is not applied.
+       77  nFoundYearFrom               pic 9(4)       value 0.
+       77  nFoundYearTo                 pic 9(4)       value 0.
+       77  nPopRankMax                  pic 9(2)       value 0.
+
+      * Zero means every census year loaded is in play; set to a
+      * specific year to pull that year's snapshot only.
+       77  nCensusYearFilter            pic 9(4)       value 0.
+       77  nResultCount                 pic 9999       value 0.
+       77  nResultSubscript              pic 9999.
+
        01  xOutputHeader.
            05 filler                   pic x(4)        value spaces.
            05 xCapital                 pic x(7)        value 'Capital'.
            05 filler                   pic x(16)       value spaces.
-           05 xPopulation              pic x(10)       
+           05 xPopulation              pic x(10)
            value 'Population'.
            05 filler                   pic x(4)        value spaces.
            05 xFounded                 pic x(7)        value 'Founded'.
            05 filler                   pic x(4)        value spaces.
            05 xRank                    pic x(4)        value 'Rank'.
+           05 filler                   pic x(4)        value spaces.
+           05 xCensus                  pic x(6)        value 'Census'.
 
        01  xOutput.
            05 filler                   pic x(6)        value spaces.
            05 xState                   pic x(18).
            05 filler                   pic x(6)        value spaces.
            05 nePopulationOutput       pic 9(7).
-           05 filler                   pic x(6)        value spaces. 
+           05 filler                   pic x(6)        value spaces.
            05 neFoundYearOutput        pic 9(4).
            05 filler                   pic x(6)        value spaces.
            05 nePopRankOutput          pic 9(2).
+           05 filler                   pic x(6)        value spaces.
+           05 neCensusYearOutput       pic 9(4).
 
        01  xCapitalTable.
            05 xCapitalElement occurs 50 times.
@@ -55,7 +110,23 @@
                10 xCapitalName         pic x(14).
                10 nPopulation          pic 9(7).
                10 nFoundYear           pic 9(4).
-               10 nPopRank             pic 9(2).      
+               10 nPopRank             pic 9(2).
+               10 nCensusYear          pic 9(4).
+
+      * Matching rows are copied here so they can be sorted by
+      * population rank before the report is displayed, instead of
+      * printing in whatever order they were loaded from the file.
+       01  xResultTable.
+           05 xResultElement occurs 1 to 50 times
+               depending on nResultCount.
+               10 xResultStateAbrr     pic x(2).
+               10 xResultCapitalName   pic x(14).
+               10 nResultPopulation    pic 9(7).
+               10 nResultFoundYear     pic 9(4).
+               10 nResultPopRank       pic 9(2).
+               10 nResultCensusYear    pic 9(4).
+
+           copy "runlog-workingstorage.cbl".
 
        procedure division.
        000-main.
@@ -63,7 +134,7 @@
            perform 200-report.
            perform 300-termination.
            stop run.
-       
+
        100-initialization.
            open input inFile.
            perform 110-next-record until xEofFlag = "y".
@@ -71,41 +142,155 @@
 
        110-next-record.
            read inFile
-               at end 
+               at end
                    move "y" to xEofFlag,
-               not at end 
-                   add 1 to nLoadSubscript,
-                   move xStateAbrrInput to xStateAbrr(nLoadSubscript),
-                   move xCapitalNameInput to 
-                   xCapitalName(nLoadSubscript),
-                   move nPopulationInput to nPopulation(nLoadSubscript),
-                   move nFoundYearInput to nFoundYear(nLoadSubscript),
-                   move nPopRankInput to nPopRank(nLoadSubscript),
+               not at end
+                   if nLoadSubscript >= nCapitalTableMax
+                       if xCapitalTableFull = "n"
+                           display "WARNING: capital table full at "
+                           nCapitalTableMax
+                           " records -- remaining rows in "
+                           "Capitals.txt were not loaded."
+                           move "y" to xCapitalTableFull
+                       end-if
+                   else
+                       add 1 to nLoadSubscript,
+                       move xStateAbrrInput to
+                       xStateAbrr(nLoadSubscript),
+                       move xCapitalNameInput to
+                       xCapitalName(nLoadSubscript),
+                       move nPopulationInput to
+                       nPopulation(nLoadSubscript),
+                       move nFoundYearInput to
+                       nFoundYear(nLoadSubscript),
+                       move nPopRankInput to nPopRank(nLoadSubscript),
+                       move nCensusYearInput to
+                       nCensusYear(nLoadSubscript)
+                   end-if,
            end-read.
 
        200-report.
            display " ".
-           display "Minimum Population? " with no advancing.
-           accept nMinimum.
+           display "Read criteria from control file instead of "
+           with no advancing.
+           display "prompts (Y/N)? " with no advancing.
+           accept xCriteriaMode.
+           if xCriteriaMode = "Y" or xCriteriaMode = "y"
+               move "y" to xCriteriaMode
+               perform 205-read-criteria
+           else
+               move "n" to xCriteriaMode
+               display "Minimum Population? " with no advancing
+               accept nMinimum
+               display "Founded no earlier than (0 = no limit)? "
+                   with no advancing
+               accept nFoundYearFrom
+               display "Founded no later than (0 = no limit)? "
+                   with no advancing
+               accept nFoundYearTo
+               display "Maximum population rank (0 = no limit)? "
+                   with no advancing
+               accept nPopRankMax
+               display "Census year (0 = all years loaded)? "
+                   with no advancing
+               accept nCensusYearFilter
+               display "Export to CSV instead of the formatted "
+               "report " with no advancing
+               display "(Y/N)? " with no advancing
+               accept xCsvMode
+           end-if.
            display " ".
-           display xOutputHeader.
-           if nMinimum not = 0
-               perform 210-search varying nProccessSubscript from 1 by 1
-               until nProccessSubscript > nLoadSubscript,
+           if xCsvMode = "Y" or xCsvMode = "y"
+               move "y" to xCsvMode
+               open output csvFile
+               move "Capital,State,Population,Founded,Rank,Census" to
+               xCsvLine
+               write xCsvLine
+           else
+               move "n" to xCsvMode
+               display xOutputHeader
            end-if.
+           perform 210-search varying nProccessSubscript from 1 by 1
+           until nProccessSubscript > nLoadSubscript.
+           perform 220-sort-results.
+           perform 230-display-results varying nResultSubscript
+               from 1 by 1 until nResultSubscript > nResultCount.
+           if xCsvMode = "y"
+               close csvFile
+           end-if.
+
+      * Reads one criteria record instead of the interactive accepts,
+      * so this report can be scheduled unattended.
+       205-read-criteria.
+           open input criteriaFile.
+           read criteriaFile.
+           close criteriaFile.
+           move nMinimumIn to nMinimum.
+           move nFoundYearFromIn to nFoundYearFrom.
+           move nFoundYearToIn to nFoundYearTo.
+           move nPopRankMaxIn to nPopRankMax.
+           move nCensusYearFilterIn to nCensusYearFilter.
+           move xCsvModeIn to xCsvMode.
 
+      * Copy every capital that clears all the active filters into
+      * the result table instead of displaying it immediately, so
+      * the whole match set can be sorted first.
        210-search.
            if nPopulation(nProccessSubscript) >= nMinimum
-               move function concatenate(function 
-               trim(xCapitalName(nProccessSubscript)), ", ", 
-               xStateAbrr(nProccessSubscript)) to xState,
-
-               move nPopulation(nProccessSubscript) to 
-               nePopulationOutput,
-               move nFoundYear(nProccessSubscript) to neFoundYearOutput,
-               move nPopRank(nProccessSubscript) to nePopRankOutput,
-               add 1 to nNum,
-               display xOutput,
+               and (nFoundYearFrom = 0 or
+                    nFoundYear(nProccessSubscript) >= nFoundYearFrom)
+               and (nFoundYearTo = 0 or
+                    nFoundYear(nProccessSubscript) <= nFoundYearTo)
+               and (nPopRankMax = 0 or
+                    nPopRank(nProccessSubscript) <= nPopRankMax)
+               and (nCensusYearFilter = 0 or
+                    nCensusYear(nProccessSubscript) = nCensusYearFilter)
+               add 1 to nResultCount
+               move xStateAbrr(nProccessSubscript) to
+               xResultStateAbrr(nResultCount)
+               move xCapitalName(nProccessSubscript) to
+               xResultCapitalName(nResultCount)
+               move nPopulation(nProccessSubscript) to
+               nResultPopulation(nResultCount)
+               move nFoundYear(nProccessSubscript) to
+               nResultFoundYear(nResultCount)
+               move nPopRank(nProccessSubscript) to
+               nResultPopRank(nResultCount)
+               move nCensusYear(nProccessSubscript) to
+               nResultCensusYear(nResultCount)
+           end-if.
+
+      * Busiest capitals (lowest population rank number) show up
+      * first.
+       220-sort-results.
+           sort xResultElement on ascending key nResultPopRank.
+
+       230-display-results.
+           move function concatenate(function
+           trim(xResultCapitalName(nResultSubscript)), ", ",
+           xResultStateAbrr(nResultSubscript)) to xState.
+           move nResultPopulation(nResultSubscript) to
+           nePopulationOutput.
+           move nResultFoundYear(nResultSubscript) to
+           neFoundYearOutput.
+           move nResultPopRank(nResultSubscript) to nePopRankOutput.
+           move nResultCensusYear(nResultSubscript) to
+           neCensusYearOutput.
+           add 1 to nNum.
+           if xCsvMode = "y"
+               move function concatenate(
+                   function trim(xResultCapitalName(nResultSubscript)),
+                   ",",
+                   function trim(xResultStateAbrr(nResultSubscript)),
+                   ",",
+                   function trim(nePopulationOutput), ",",
+                   function trim(neFoundYearOutput), ",",
+                   function trim(nePopRankOutput), ",",
+                   function trim(neCensusYearOutput)) to xCsvOut
+               move xCsvOut to xCsvLine
+               write xCsvLine
+           else
+               display xOutput
            end-if.
 
        300-termination.
@@ -113,6 +298,14 @@
            move nNum to neNum.
            display "Number of Capitals Processed:  ", neNum.
            display " ".
+           perform 340-write-runlog.
 
-      * Add blank line at the end
+       340-write-runlog.
+           move "Capitals-01" to xRunLogProgram.
+           move nNum to nRunLogRecCount.
+           move "COMPLETE" to xRunLogStatus.
+           perform 9000-write-runlog.
 
+           copy "runlog-procedure.cbl".
+
+      * Add blank line at the end
