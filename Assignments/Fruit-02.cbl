@@ -1,6 +1,6 @@
        identification division.
        program-id. Fruit-02.
-      
+
        environment division.
            copy "postData-environmentdivision.cbl".
 
@@ -9,6 +9,12 @@
            select infile assign to "FixedFruits.txt" organization is
            line sequential.
 
+      * Every placed order is appended here, and read back into
+      * xFruitTable for a decrement in place of an interactive
+      * catalog-only lookup.
+           select optional orderFile assign to "Fruit-orders.txt"
+           organization is line sequential.
+
            copy "postData-filecontrol.cbl".
 
        data division.
@@ -23,12 +29,56 @@
        01  xInput.
            05 xfruitNameInput           pic x(14).
            05 nfruitQuantityInput       pic 999.
-           05 nfruitPriceInput          pic 9v99.
+           05 nfruitPriceInput          pic 99v99.
+
+       fd  orderFile.
+       01  xOrderLine                   pic x(80).
 
        working-storage section.
        77  xNewLine                    pic x         value x"0a".
        77  xEofFlag                    pic x         value 'n'.
        77  xProcessName                pic x(14).
+       77  xQuantityRaw                pic x(256).
+       77  nQuantityLen                pic 99        value 0.
+       77  nOrderQty                   pic 9(5)      value 0.
+
+       77  nLoadSubscript              pic 99        value 0.
+       77  nRewriteSubscript           pic 99.
+       77  nSearchSub                  pic 99.
+       77  nFoundSub                   pic 99.
+       77  xFoundFlag                  pic x         value 'n'.
+       77  xOrderDate                  pic 9(8).
+
+       77  xPendingCartName            pic x(14)     value spaces.
+       77  nCartCount                  pic 99        value 0.
+       77  nCartSub                    pic 99        value 0.
+
+       01  xFruitTable.
+           05 xFruitElement occurs 50 times.
+               10 xFruitNameT          pic x(14).
+               10 nFruitQtyT           pic 999.
+               10 nFruitPriceT         pic 99v99.
+
+      * Every "fruitname"/"quantity" pair submitted together (a POST
+      * can carry more than one of each when the page posts a whole
+      * cart instead of one item) is collected here before checkout,
+      * the same way xPostFieldTable itself collects every submitted
+      * field instead of just one.
+       01  xCartTable.
+           05 xCartElement occurs 20 times.
+               10 xCartNameT           pic x(14).
+               10 nCartQtyT            pic 9(5).
+
+       01  xOrderRecord.
+           05 xOrderFruitOut           pic x(14).
+           05 filler                   pic x         value spaces.
+           05 nOrderQtyOut             pic 999.
+           05 filler                   pic x         value spaces.
+           05 nOrderPriceOut           pic 99v99.
+           05 filler                   pic x         value spaces.
+           05 nOrderTotalOut           pic 9(5)v99.
+           05 filler                   pic x         value spaces.
+           05 xOrderDateOut            pic 9(8).
 
        01  xOutput1.
            05 filler                   pic x(8)      value "<tr><td>".
@@ -36,7 +86,7 @@
            05 filler                   pic x(9)      value "</td><td>".
            05 nefruitQuantityOutput    pic zz9.
            05 filler                   pic x(9)      value "</td><td>".
-           05 nefruitPriceOutput       pic $9.99.
+           05 nefruitPriceOutput       pic $99.99.
            05 filler                   pic x(10)     value "</td></tr>".
 
        01  xOutput2.
@@ -45,7 +95,7 @@
            05 xOutPic  pic x(14).
            05 filler pic xx  value "'>".
            05 filler pic x(10) value "</td></tr>".
-      
+
            copy "postData-workingstorage.cbl".
 
        procedure division.
@@ -54,53 +104,189 @@
            perform 200-processing.
            perform 300-termination.
            stop run.
-       
+
        100-initialization.
+           copy "html-head.cbl"
+               replacing ==PAGE-TITLE== by =="Fruit-02"==.
+           call "getPostData".
+           move function getPostValue("fruitname") to xProcessName.
+           move function getPostValue("quantity") to xQuantityRaw.
+           perform 105-load-fruits.
+           perform 106-get-order-qty.
+           perform 108-build-cart.
+
+       105-load-fruits.
            open input infile.
-           display "Content-type: text/html", xNewLine.
+           perform 107-next-fruit until xEofFlag = "y".
+           close infile.
 
-           display "<!doctype html>".
-           display "<html>".
+       107-next-fruit.
+           read infile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   add 1 to nLoadSubscript,
+                   move xfruitNameInput to
+                   xFruitNameT(nLoadSubscript),
+                   move nfruitQuantityInput to
+                   nFruitQtyT(nLoadSubscript),
+                   move nfruitPriceInput to
+                   nFruitPriceT(nLoadSubscript),
+           end-read.
 
-           display "<head>".
-           display "<title>Fruit-o2</title>".
-           display 
-           "<link rel=stylesheet type='text/css' href='cobol.css'>".
-           display "</head>".
+      * A blank "quantity" field means this is a plain catalog lookup;
+      * anything else has to be a whole number of digits to count as
+      * an order.
+       106-get-order-qty.
+           compute nQuantityLen =
+               function length(function trim(xQuantityRaw)).
+           if nQuantityLen > 0
+               and xQuantityRaw(1:nQuantityLen) is numeric
+               move xQuantityRaw(1:nQuantityLen) to nOrderQty
+           else
+               move 0 to nOrderQty
+           end-if.
 
-           display "<body>".
-           call "getPostData".
-           move function getPostValue("fruitname") to xProcessName.
+      * Walk every submitted field instead of the one hardcoded
+      * "fruitname"/"quantity" pair -- a cart page posts one of each
+      * per line item, and xPostFieldTable already preserves every
+      * occurrence in submitted order, so each "quantity" is paired
+      * with the "fruitname" that was submitted just ahead of it.
+       108-build-cart.
+           move 0 to nCartCount.
+           move spaces to xPendingCartName.
+           perform varying nSearchSub from 1 by 1
+               until nSearchSub > xPostFieldCount
+               if xPostFieldName(nSearchSub) = "fruitname"
+                   move xPostFieldValue(nSearchSub) to
+                   xPendingCartName
+               end-if
+               if xPostFieldName(nSearchSub) = "quantity"
+                   and xPendingCartName not = spaces
+                   move function trim(xPostFieldValue(nSearchSub)) to
+                   xQuantityRaw
+                   compute nQuantityLen =
+                       function length(function trim(xQuantityRaw))
+                   if nQuantityLen > 0
+                       and xQuantityRaw(1:nQuantityLen) is numeric
+                       and nCartCount < 20
+                       add 1 to nCartCount
+                       move xPendingCartName to xCartNameT(nCartCount)
+                       move xQuantityRaw(1:nQuantityLen) to
+                       nCartQtyT(nCartCount)
+                   end-if
+                   move spaces to xPendingCartName
+               end-if
+           end-perform.
 
        200-processing.
+           perform 9800-check-post-data.
+           if xPostDataMissing = 'n'
+               if nCartCount > 0
+                   perform 255-process-cart
+               else
+                   move "fruitname" to xRequiredFieldName
+                   perform 9810-require-field
+                   if xRequiredFieldMissing = 'y'
+                       continue
+                   else
+                       perform 210-find-fruit
+                       if xFoundFlag = 'n'
+                           display "<p>No such fruit in the "
+                           "catalog.</p>"
+                       else
+                           perform 220-display-detail
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+      * One checkout pass per cart line -- this is what makes the
+      * page an actual multi-item cart instead of a single-item order
+      * form.
+       255-process-cart.
            display "<table>".
-           perform 210-loop until xEofFlag = "y".
+           perform varying nCartSub from 1 by 1
+               until nCartSub > nCartCount
+               move xCartNameT(nCartSub) to xProcessName
+               move nCartQtyT(nCartSub) to nOrderQty
+               perform 210-find-fruit
+               if xFoundFlag = 'n'
+                   display "<tr><td colspan=3>No such fruit in the "
+                   "catalog: ", function trim(xCartNameT(nCartSub)),
+                   "</td></tr>"
+               else
+                   perform 250-checkout
+               end-if
+           end-perform.
            display "</table>".
 
-       210-loop.
-           read infile
-               at end 
-                   move "y" to xEofFlag
-               not at end
-                   if xfruitNameInput = xProcessName
-                       perform 220-display
-                   end-if,
-           end-read.
+       210-find-fruit.
+           move "n" to xFoundFlag.
+           perform varying nSearchSub from 1 by 1
+               until nSearchSub > nLoadSubscript
+               if xFruitNameT(nSearchSub) = xProcessName
+                   move "y" to xFoundFlag
+                   move nSearchSub to nFoundSub
+               end-if
+           end-perform.
 
-       220-display.
-           move xfruitNameInput to xfruitNameOutput.
-           move nfruitQuantityInput to nefruitQuantityOutput.
-           move nfruitPriceInput to nefruitPriceOutput.
+       220-display-detail.
+           display "<table>".
+           move xFruitNameT(nFoundSub) to xfruitNameOutput.
+           move nFruitQtyT(nFoundSub) to nefruitQuantityOutput.
+           move nFruitPriceT(nFoundSub) to nefruitPriceOutput.
            display xOutput1.
 
-           move function concatenate(function trim(xfruitNameInput), 
-           ".png") to xOutPic.
+           move function concatenate(
+               function trim(xFruitNameT(nFoundSub)), ".png")
+               to xOutPic.
            display xOutput2.
+           display "</table>".
 
-       300-termination.
+      * Place the order: reject it if the catalog doesn't have enough
+      * on hand, otherwise decrement the in-memory row, log the order,
+      * and rewrite FixedFruits.txt so the catalog reflects the sale.
+       250-checkout.
+           if nOrderQty > nFruitQtyT(nFoundSub)
+               display "<p>Sorry, only ", nFruitQtyT(nFoundSub),
+               " ", function trim(xFruitNameT(nFoundSub)),
+               " left in stock.</p>"
+           else
+               subtract nOrderQty from nFruitQtyT(nFoundSub)
+               perform 260-write-order
+               perform 270-rewrite-fruits
+               display "<p>Order placed: ", nOrderQty, " x ",
+               function trim(xFruitNameT(nFoundSub)), "</p>"
+           end-if.
+
+       260-write-order.
+           accept xOrderDate from date yyyymmdd.
+           move xFruitNameT(nFoundSub) to xOrderFruitOut.
+           move nOrderQty to nOrderQtyOut.
+           move nFruitPriceT(nFoundSub) to nOrderPriceOut.
+           compute nOrderTotalOut =
+               nOrderQty * nFruitPriceT(nFoundSub).
+           move xOrderDate to xOrderDateOut.
+           open extend orderFile.
+           write xOrderLine from xOrderRecord.
+           close orderFile.
+
+       270-rewrite-fruits.
+           open output infile.
+           perform varying nRewriteSubscript from 1 by 1
+               until nRewriteSubscript > nLoadSubscript
+               move xFruitNameT(nRewriteSubscript) to xfruitNameInput
+               move nFruitQtyT(nRewriteSubscript) to
+               nfruitQuantityInput
+               move nFruitPriceT(nRewriteSubscript) to
+               nfruitPriceInput
+               write xInput
+           end-perform.
            close infile.
+
+       300-termination.
            display "</body>".
            display "</html>".
 
            copy "postData-procedure.cbl".
-
