@@ -0,0 +1,228 @@
+      * Program: Payroll Retroactive Pay Adjustment
+      *
+      * When a raise is approved after hours were already paid in a
+      * prior Payroll-01 run, this computes just the make-up
+      * difference for those hours instead of it being worked out by
+      * hand -- reuses the same master lookup and withholding
+      * calculation Payroll-01 already has.
+
+       identification division.
+       program-id. Payroll-03.
+       author. Anne.
+
+       environment division.
+       input-output section.
+       file-control.
+      * One line per retro adjustment: employee number, the prior
+      * period's already-paid hours, and the old/new pay rates.
+           select inFile assign to "Payroll.retro.txt"
+           organization is line sequential.
+
+           select masterFile assign to "Payroll.master.txt"
+           organization is line sequential.
+
+           select outFile assign to "Payroll-03-output.txt"
+           organization is line sequential.
+
+           select exceptFile assign to "Payroll-03-exceptions.txt"
+           organization is line sequential.
+
+           select rateFile assign to "Payroll.rates.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd  inFile.
+       01  xRetroTransaction.
+           05 nEmpNumIn        pic 9999.
+           05 nRetroHoursIn    pic 999.
+           05 nOldRateIn       pic 999v99.
+           05 nNewRateIn       pic 999v99.
+
+       fd  masterFile.
+       01  xInput.
+           05 nDeptNum         pic 9.
+           05 nEmpNumMstr      pic 9999.
+           05 xLastName        pic x(20).
+           05 xFirstName       pic x(20).
+           05 nPayRate         pic 999v99.
+           05 xStatus          pic x.
+           05 xTermDate        pic 9(8).
+
+       fd  outFile.
+       01  xOutput             pic x(80).
+
+       fd  exceptFile.
+       01  xException          pic x(80).
+
+       fd  rateFile.
+       01  xRateRecord.
+           05 nFedRatePctIn     pic 99v999.
+           05 nStateRatePctIn   pic 99v999.
+           05 nFicaRatePctIn    pic 99v999.
+           05 nBenefitAmtIn     pic 999v99.
+
+       working-storage section.
+       77  xEofFlag            pic x               value 'n'.
+       77  nMasterCount        pic 9(4)            value 0.
+       77  nSearchSub          pic 9(4)            value 0.
+       77  xMatchFound         pic x               value 'n'.
+       77  nMatchedSub         pic 9(4)            value 0.
+
+       77  nFedRatePct         pic 99v999          value 0.
+       77  nStateRatePct       pic 99v999          value 0.
+       77  nFicaRatePct        pic 99v999          value 0.
+       77  nBenefitAmt         pic 999v99          value 0.
+
+       77  nRetroGrossDiff     pic s9999v99        value 0.
+       77  nRetroNetDiff       pic s9999v99        value 0.
+       77  nRetroRegHours      pic 999             value 0.
+       77  nRetroOTHours       pic 999             value 0.
+
+       77  nNum                pic 999             value 0.
+       77  nExceptionCount     pic 999             value 0.
+
+       01  xMasterTable.
+           05 xMasterElement occurs 500 times.
+               10 nDeptNumM        pic 9.
+               10 nEmpNumM         pic 9999.
+               10 xLastNameM       pic x(20).
+               10 xFirstNameM      pic x(20).
+               10 nPayRateM        pic 999v99.
+               10 xStatusM         pic x.
+               10 xTermDateM       pic 9(8).
+
+       01  xOutputDetail.
+           05 neOutEmpNum      pic 9999.
+           05 filler           pic x(3)            value spaces.
+           05 xOutName         pic x(30).
+           05 filler           pic x(2)            value spaces.
+           05 neOutHours       pic zz9.
+           05 filler           pic x(2)            value spaces.
+           05 neOutGrossDiff   pic z,zz9.99-.
+           05 filler           pic x(2)            value spaces.
+           05 neOutNetDiff     pic z,zz9.99-.
+
+       01  xExceptionDetail.
+           05 neExEmpNum       pic 9999.
+           05 filler           pic x(3)            value spaces.
+           05 xExReason        pic x(40)           value spaces.
+
+       procedure division.
+       000-main.
+           perform 100-initialization.
+           perform 200-loop until xEofFlag = "y".
+           perform 300-termination.
+           stop run.
+
+       100-initialization.
+           open input rateFile.
+           read rateFile.
+           move nFedRatePctIn to nFedRatePct.
+           move nStateRatePctIn to nStateRatePct.
+           move nFicaRatePctIn to nFicaRatePct.
+           move nBenefitAmtIn to nBenefitAmt.
+           close rateFile.
+
+           open input masterFile.
+           perform 110-load-master until xEofFlag = "y".
+           close masterFile.
+           move "n" to xEofFlag.
+
+           open input inFile.
+           open output outFile.
+           open output exceptFile.
+
+       110-load-master.
+           read masterFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   add 1 to nMasterCount,
+                   move nDeptNum to nDeptNumM(nMasterCount),
+                   move nEmpNumMstr to nEmpNumM(nMasterCount),
+                   move xLastName to xLastNameM(nMasterCount),
+                   move xFirstName to xFirstNameM(nMasterCount),
+                   move nPayRate to nPayRateM(nMasterCount),
+                   move xStatus to xStatusM(nMasterCount),
+                   move xTermDate to xTermDateM(nMasterCount),
+           end-read.
+
+       200-loop.
+           read inFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   add 1 to nNum,
+                   perform 210-process
+           end-read.
+
+      * Match the retro line against the master table the same way
+      * Payroll-01 matches its transactions, then compute just the
+      * gross/net difference for the hours already paid at the old
+      * rate.
+       210-process.
+           move "n" to xMatchFound.
+           move 0 to nMatchedSub.
+           perform varying nSearchSub from 1 by 1
+               until nSearchSub > nMasterCount
+               if nEmpNumIn = nEmpNumM(nSearchSub)
+                   move nSearchSub to nMatchedSub
+                   move "y" to xMatchFound
+                   move nMasterCount to nSearchSub
+               end-if
+           end-perform.
+           if xMatchFound = "n"
+               perform 225-report-unmatched
+           else
+               perform 230-generate-adjustment
+           end-if.
+
+       225-report-unmatched.
+           add 1 to nExceptionCount.
+           move nEmpNumIn to neExEmpNum.
+           move "NO MATCHING MASTER RECORD" to xExReason.
+           write xException from xExceptionDetail before advancing 1
+           line.
+
+       230-generate-adjustment.
+           move nEmpNumM(nMatchedSub) to neOutEmpNum.
+           move function concatenate(
+               function trim(xFirstNameM(nMatchedSub)), " ",
+               xLastNameM(nMatchedSub)) to xOutName.
+           move nRetroHoursIn to neOutHours.
+
+      * Split the already-paid hours into regular and overtime the
+      * same way Payroll-01's 230-generate-detail does, so the make-up
+      * difference prices the overtime portion at 1.5x instead of
+      * applying the rate delta at straight time to every hour.
+           if nRetroHoursIn > 40
+               move 40 to nRetroRegHours
+               compute nRetroOTHours = nRetroHoursIn - 40
+           else
+               move nRetroHoursIn to nRetroRegHours
+               move 0 to nRetroOTHours
+           end-if.
+
+           compute nRetroGrossDiff rounded =
+               (nRetroRegHours * (nNewRateIn - nOldRateIn))
+               + (nRetroOTHours * (nNewRateIn - nOldRateIn) * 1.5).
+           move nRetroGrossDiff to neOutGrossDiff.
+
+           compute nRetroNetDiff rounded = nRetroGrossDiff -
+               (nRetroGrossDiff *
+                   (nFedRatePct + nStateRatePct + nFicaRatePct) / 100).
+           move nRetroNetDiff to neOutNetDiff.
+
+           write xOutput from xOutputDetail.
+
+       300-termination.
+           close inFile.
+           close outFile.
+           close exceptFile.
+           display " ".
+           display "Retro adjustments processed: ", nNum.
+           display "Exceptions: ", nExceptionCount.
+           display " ".
+
+      * Add a blank line at the end
