@@ -3,33 +3,142 @@
        identification division.
        program-id. TempConverter-02.
        author. Anne.
-      
+
        environment division.
-      
+       input-output section.
+       file-control.
+      * Batch mode: a flat list of temperatures in, one converted
+      * result per line out, so a whole list can run through in one
+      * pass instead of being retyped one accept at a time.
+           select batchInFile assign to
+           "TempConverter-batch-input.txt"
+           organization is line sequential.
+
+           select batchOutFile assign to
+           "TempConverter-batch-output.txt"
+           organization is line sequential.
+
        data division.
+       file section.
+       fd  batchInFile.
+       01  xBatchTempIn            pic S999999999V99.
+
+       fd  batchOutFile.
+       01  xBatchLineOut           pic x(40).
+
        working-storage section.
+       77  xDirection              PIC X.
+       77  xBatchMode              pic x           value 'n'.
+       77  xBatchEofFlag           pic x           value 'n'.
        77  nFah                    PIC S999999999V99.
+       77  nCent                   PIC S999999999V99.
        77  neCent                  PIC ---,---,--9.99.
-      
+       77  neFah                   PIC ---,---,--9.99.
+
+       01  xBatchDetail.
+           05 neBatchInOut         pic ---,---,--9.99.
+           05 filler               pic x(4)        value spaces.
+           05 neBatchOutOut        pic ---,---,--9.99.
+
        procedure division.
        000-main.
            display " ".
            display "WELCOME TO THE TEMP CONVERTER".
            display " ".
 
+           perform 100-get-direction.
+
+           display "Batch mode -- convert a file of temperatures "
+           "instead of one interactive value (Y/N)? "
+           with no advancing.
+           accept xBatchMode.
+
+           if xBatchMode = "Y" or xBatchMode = "y"
+               move "y" to xBatchMode
+               perform 400-batch-convert
+           else
+               move "n" to xBatchMode
+               if xDirection = "F"
+                   perform 200-fahrenheit-to-celsius
+               else
+                   perform 300-celsius-to-fahrenheit
+               end-if
+           end-if.
+
+           display " ".
+           display "THANK YOU FOR USING THE TEMP CONVERTER".
+           display " ".
+           stop run.
+
+      * Menu choice for which direction to convert, re-prompting until
+      * F or C is picked.
+       100-get-direction.
+           display "Convert (F)ahrenheit to Celsius or "
+           "(C)elsius to Fahrenheit? " with no advancing.
+           accept xDirection.
+           if xDirection not = "F" and xDirection not = "f"
+               and xDirection not = "C" and xDirection not = "c"
+               display "Please enter F or C."
+               perform 100-get-direction
+           end-if.
+           if xDirection = "f"
+               move "F" to xDirection
+           end-if.
+           if xDirection = "c"
+               move "C" to xDirection
+           end-if.
+
+      * Exact 5/9 fraction, in place of the 0.5556 approximation that
+      * drifts at extreme temperatures.
+       200-fahrenheit-to-celsius.
            display "Please enter a temperature in Fahrenheit -->"
            accept nFah.
-           compute neCent = (nFah - 32) * 0.5556.
+           compute neCent = (nFah - 32) * 5 / 9.
 
            display " ".
-           display "FORMULA USED: (FAHRENHEIT # - 32) * 0.5556".
+           display "FORMULA USED: (FAHRENHEIT # - 32) * 5 / 9".
            display " ".
 
            display "The centigrade equivalent is ", neCent, " degrees.".
-           display " ".
 
-           display "THANK YOU FOR USING THE TEMP CONVERTER".
+       300-celsius-to-fahrenheit.
+           display "Please enter a temperature in Celsius -->"
+           accept nCent.
+           compute neFah = (nCent * 9 / 5) + 32.
+
            display " ".
-           stop run.
-      
-      * Add a blank line at the end 
+           display "FORMULA USED: (CELSIUS # * 9 / 5) + 32".
+           display " ".
+
+           display "The fahrenheit equivalent is ", neFah, " degrees.".
+
+      * Read every temperature out of batchInFile and write the
+      * converted result, one line per temperature, to batchOutFile
+      * using whichever direction was already picked in
+      * 100-get-direction.
+       400-batch-convert.
+           open input batchInFile.
+           open output batchOutFile.
+           perform 410-next-batch-temp until xBatchEofFlag = "y".
+           close batchInFile.
+           close batchOutFile.
+           display "Batch conversion complete -- see "
+           "TempConverter-batch-output.txt".
+
+       410-next-batch-temp.
+           read batchInFile
+               at end
+                   move "y" to xBatchEofFlag,
+               not at end
+                   move xBatchTempIn to neBatchInOut,
+                   if xDirection = "F"
+                       move xBatchTempIn to nFah
+                       compute neBatchOutOut = (nFah - 32) * 5 / 9
+                   else
+                       move xBatchTempIn to nCent
+                       compute neBatchOutOut = (nCent * 9 / 5) + 32
+                   end-if,
+                   write xBatchLineOut from xBatchDetail,
+           end-read.
+
+      * Add a blank line at the end
