@@ -7,9 +7,11 @@
        environment division.
        input-output section.
        file-control.
-           select inFile assign to "States.txt" organization is line 
+           select inFile assign to "States.txt" organization is line
            sequential.
 
+           copy "runlog-filecontrol.cbl".
+
        data division.
        file section.
        fd  inFile.
@@ -21,6 +23,8 @@
            05 nPopulationInput              pic 9(8).
            05 nAreaInput                    pic 9(6).
 
+           copy "runlog-filesection.cbl".
+
        working-storage section.
        77  xEofFlag                         pic x           value 'n'.
        77  nLoadSubscript                   pic 9999        value 0.
@@ -32,7 +36,10 @@
        77  neTotalStateCount                pic z9.
 
        77  nStateCount              pic 99.
-       77  xOldRegion                       pic x.  
+       77  xOldRegion                       pic x.
+
+       77  nGrandPopulation                 pic 9(12)      value 0.
+       77  nGrandArea                       pic 9(10)      value 0.
 
        01  xOutput.
            05 xRegionOutput               pic x.
@@ -85,15 +92,29 @@
            05 filler                   pic x(4)       value spaces.
            05 neDensity                 pic zz,zz9.99.
 
+       01  xGrandTotal.
+           05 filler                   pic x(4)        value "USA ".
+           05 neGrandStateCount        pic z9.
+           05 filler                   pic x(8)        value " states ".
+           05 filler                   pic x(24)       value spaces.
+           05 neGrandPopulation        pic zzz,999,999.
+           05 filler                   pic x(3)       value spaces.
+           05 neGrandArea              pic z,zzz,999.
+           05 filler                   pic x(4)       value spaces.
+           05 neGrandDensity            pic zz,zz9.99.
+
 
        01  xStateTable.
-           05 xStateElement occurs 51 times.
+           05 xStateElement occurs 1 to 51 times
+               depending on nLoadSubscript.
                10 xRegionElement            pic x.
                10 xStateNameElement         pic x(20).
                10 nPopulationElement        pic 9(8).
                10 nAreaElement              pic 9(6).
                10 nDensityElement           pic 9(4)v99.
 
+           copy "runlog-workingstorage.cbl".
+
        procedure division.
        000-main.
            perform 100-initialization.
@@ -151,10 +172,11 @@
            move nAreaElement(nProccessSubscript) to neAreaOutput.
            move nDensityElement(nProccessSubscript) to neDensityOutput.
 
-           add nPopulationElement(nProccessSubscript) to 
-           nTotalPopulation.
+           add nPopulationElement(nProccessSubscript) to
+           nTotalPopulation, nGrandPopulation.
            move nTotalPopulation to neTotalPopulation.
-           add nAreaElement(nProccessSubscript) to nTotalArea.
+           add nAreaElement(nProccessSubscript) to nTotalArea,
+           nGrandArea.
            move nTotalArea to neTotalArea.
            compute neDensity = nTotalPopulation / nTotalArea.
            display xOutput.
@@ -169,5 +191,26 @@
 
        300-termination.
            perform 220-control.
+           perform 230-grand-total.
+           perform 340-write-runlog.
+
+      * A nationwide total across every region, not just the last
+      * region's subtotal, so this report can stand on its own
+      * instead of also needing States-01 for the whole-file numbers.
+       230-grand-total.
+           move nTotalStateCount to neGrandStateCount.
+           move nGrandPopulation to neGrandPopulation.
+           move nGrandArea to neGrandArea.
+           compute neGrandDensity = nGrandPopulation / nGrandArea.
+           display ' '.
+           display xGrandTotal.
+
+       340-write-runlog.
+           move "States-06" to xRunLogProgram.
+           move nTotalStateCount to nRunLogRecCount.
+           move "COMPLETE" to xRunLogStatus.
+           perform 9000-write-runlog.
+
+           copy "runlog-procedure.cbl".
 
-      * Add a blank line at the end 
+      * Add a blank line at the end
