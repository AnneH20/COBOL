@@ -0,0 +1,200 @@
+      * Program: Combined State/Capital Reference Report
+
+       identification division.
+       program-id. StateCapital-01.
+       author. Anne.
+
+       environment division.
+       input-output section.
+       file-control.
+           select stateFile assign to "States.txt"
+           organization is line sequential.
+
+           select capitalFile assign to "Capitals.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd  stateFile.
+       01  xStateInput.
+           05 nStateNumberIn       pic 99.
+           05 xStateAbrvIn         pic xx.
+           05 xRegionIn            pic x.
+           05 xStateNameIn         pic x(20).
+           05 nPopulationIn        pic 9(8).
+           05 nAreaIn              pic 9(6).
+
+      * Capitals.txt carries one row per capital per census year (see
+      * assignment5.cbl); this FD has to match that full layout or the
+      * census year trails off the end of every line read here.
+       fd  capitalFile.
+       01  xCapitalInput.
+           05 xCapStateAbrrIn      pic x(2).
+           05 xCapitalNameIn       pic x(14).
+           05 nCapPopulationIn     pic 9(7).
+           05 nCapFoundYearIn      pic 9(4).
+           05 nCapPopRankIn        pic 9(2).
+           05 nCapCensusYearIn     pic 9(4).
+
+       working-storage section.
+       77  xEofFlag                pic x           value 'n'.
+       77  nStateSubscript         pic 9999        value 0.
+       77  nCapSubscript           pic 9999        value 0.
+       77  nProcessSubscript       pic 9999.
+       77  nSearchSub              pic 9999.
+       77  xFoundFlag              pic x           value 'n'.
+       77  nRowCount               pic 99          value 0.
+       77  nBestCensusYear         pic 9(4)        value 0.
+       77  nCapitalTableMax        pic 9999        value 51.
+       77  xCapitalTableFull       pic x           value 'n'.
+
+       01  xStateTable.
+           05 xStateElement occurs 51 times.
+               10 xStateAbrvT          pic xx.
+               10 xStateNameT          pic x(20).
+               10 nPopulationT         pic 9(8).
+               10 nAreaT               pic 9(6).
+
+       01  xCapitalTable.
+           05 xCapitalElement occurs 51 times.
+               10 xCapStateAbrrT       pic x(2).
+               10 xCapitalNameT        pic x(14).
+               10 nCapPopulationT      pic 9(7).
+               10 nCapCensusYearT      pic 9(4).
+
+       01  xOutputHeading-1.
+           05 filler               pic x(20)       value "State".
+           05 filler               pic x(12)       value spaces.
+           05 filler               pic x(10)       value "Population".
+           05 filler               pic x(3)        value spaces.
+           05 filler               pic x(4)        value "Area".
+           05 filler               pic x(4)        value spaces.
+           05 filler               pic x(14)       value "Capital".
+           05 filler               pic x(4)        value spaces.
+           05 filler               pic x(14)       value "Capital Pop".
+
+       01  xOutputHeading-2.
+           05 filler               pic x(20)
+                                    value "--------------------".
+           05 filler               pic x(12)       value spaces.
+           05 filler               pic x(10)
+                                    value "----------".
+           05 filler               pic x(3)        value spaces.
+           05 filler               pic x(4)        value "----".
+           05 filler               pic x(4)        value spaces.
+           05 filler               pic x(14)
+                                    value "--------------".
+           05 filler               pic x(4)        value spaces.
+           05 filler               pic x(11)
+                                    value "-----------".
+
+       01  xOutput.
+           05 xStateNameOut        pic x(20).
+           05 filler               pic x(12)       value spaces.
+           05 nePopulationOut      pic zz,999,999.
+           05 filler               pic x(3)        value spaces.
+           05 neAreaOut            pic zzz,z99.
+           05 filler               pic x(4)        value spaces.
+           05 xCapitalNameOut      pic x(14).
+           05 filler               pic x(4)        value spaces.
+           05 neCapPopOut          pic z,zzz,999.
+
+       procedure division.
+       000-main.
+           perform 100-initialization.
+           perform 200-process
+               varying nProcessSubscript from 1 by 1
+               until nProcessSubscript > nStateSubscript.
+           perform 300-termination.
+           stop run.
+
+       100-initialization.
+           open input stateFile.
+           perform 110-load-states until xEofFlag = "y".
+           close stateFile.
+           move "n" to xEofFlag.
+           open input capitalFile.
+           perform 120-load-capitals until xEofFlag = "y".
+           close capitalFile.
+           display xOutputHeading-1.
+           display xOutputHeading-2.
+
+       110-load-states.
+           read stateFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   add 1 to nStateSubscript,
+                   move xStateAbrvIn to
+                   xStateAbrvT(nStateSubscript),
+                   move xStateNameIn to
+                   xStateNameT(nStateSubscript),
+                   move nPopulationIn to
+                   nPopulationT(nStateSubscript),
+                   move nAreaIn to nAreaT(nStateSubscript),
+           end-read.
+
+       120-load-capitals.
+           read capitalFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   if nCapSubscript >= nCapitalTableMax
+                       if xCapitalTableFull = "n"
+                           display "WARNING: capital table full at "
+                           nCapitalTableMax
+                           " records -- remaining rows in "
+                           "Capitals.txt were not loaded."
+                           move "y" to xCapitalTableFull
+                       end-if
+                   else
+                       add 1 to nCapSubscript,
+                       move xCapStateAbrrIn to
+                       xCapStateAbrrT(nCapSubscript),
+                       move xCapitalNameIn to
+                       xCapitalNameT(nCapSubscript),
+                       move nCapPopulationIn to
+                       nCapPopulationT(nCapSubscript),
+                       move nCapCensusYearIn to
+                       nCapCensusYearT(nCapSubscript)
+                   end-if,
+           end-read.
+
+      * Match each state to its capital by state abbreviation and
+      * show population, area, and capital population side by side
+      * instead of having to cross-reference two separate printouts.
+      * Capitals.txt can hold one row per capital per census year, so
+      * this keeps scanning every match instead of stopping at the
+      * first one and picks the row with the latest census year
+      * rather than whichever happened to load first.
+       200-process.
+           move "n" to xFoundFlag.
+           move 0 to nBestCensusYear.
+           perform varying nSearchSub from 1 by 1
+               until nSearchSub > nCapSubscript
+               if xCapStateAbrrT(nSearchSub) =
+                   xStateAbrvT(nProcessSubscript)
+                   and nCapCensusYearT(nSearchSub) >= nBestCensusYear
+                   move "y" to xFoundFlag
+                   move nCapCensusYearT(nSearchSub) to
+                   nBestCensusYear
+                   move xCapitalNameT(nSearchSub) to xCapitalNameOut
+                   move nCapPopulationT(nSearchSub) to neCapPopOut
+               end-if
+           end-perform.
+           if xFoundFlag = "n"
+               move spaces to xCapitalNameOut
+               move 0 to neCapPopOut
+           end-if.
+
+           move xStateNameT(nProcessSubscript) to xStateNameOut.
+           move nPopulationT(nProcessSubscript) to nePopulationOut.
+           move nAreaT(nProcessSubscript) to neAreaOut.
+           display xOutput.
+           add 1 to nRowCount.
+
+       300-termination.
+           display " ".
+           display nRowCount, " states listed.".
+
+      * Add a blank line at the end
