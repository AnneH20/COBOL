@@ -16,6 +16,46 @@
            select outFile assign to "Payroll-01-output.txt" organization
            is line sequential.
 
+           select exceptFile assign to "Payroll-01-exceptions.txt"
+           organization is line sequential.
+
+           select rateFile assign to "Payroll.rates.txt"
+           organization is line sequential.
+
+      * Year-to-date totals, keyed by employee number. Optional
+      * because the very first run of the year won't have one yet.
+           select optional ytdFile assign to "Payroll.ytd.txt"
+           organization is line sequential.
+
+      * Fixed bank-format extract for the direct-deposit submission,
+      * produced from the same run instead of retyped by hand.
+           select bankFile assign to "Payroll-01-bankfile.txt"
+           organization is line sequential.
+
+      * Checkpoint of how many transaction records were fully
+      * processed the last time this program ran. Optional because a
+      * clean start (or a clean prior finish) has nothing to restart.
+           select optional checkpointFile assign to
+           "Payroll-01-checkpoint.txt" organization is line
+           sequential.
+
+      * Hours accumulated per employee as of the last checkpoint,
+      * rewritten alongside it -- lets a restart skip straight past
+      * the already-processed transactions instead of re-performing
+      * them, the same way Payroll.ytd.txt carries running totals
+      * forward from the prior period.
+           select optional checkpointStateFile assign to
+           "Payroll-01-checkpoint-state.txt" organization is line
+           sequential.
+
+      * GL-ready extract so Finance can load department payroll
+      * totals straight into the general ledger instead of rekeying
+      * them off the printed report.
+           select glFile assign to "Payroll-01-gl.txt"
+           organization is line sequential.
+
+           copy "runlog-filecontrol.cbl".
+
        data division.
        file section.
        fd  inFile.
@@ -30,16 +70,113 @@
            05 xLastName      pic x(20).
            05 xFirstName     pic x(20).
            05 nPayRate       pic 999v99.
+      * xStatus is 'A' (active) or 'T' (terminated); xTermDate is
+      * zero for an active employee. Maintained by Payroll-02.
+           05 xStatus        pic x.
+           05 xTermDate      pic 9(8).
 
        fd  outFile.
        01  xOutput          pic x(80).
+
+       fd  exceptFile.
+       01  xException       pic x(80).
+
+      * One record of withholding percentages plus a flat benefit
+      * deduction, so a rate change is a data change instead of a
+      * recompile.
+       fd  rateFile.
+       01  xRateRecord.
+           05 nFedRatePctIn     pic 99v999.
+           05 nStateRatePctIn   pic 99v999.
+           05 nFicaRatePctIn    pic 99v999.
+           05 nBenefitAmtIn     pic 999v99.
+
+       fd  ytdFile.
+       01  xYtdRecord.
+           05 nEmpNumYtd        pic 9999.
+           05 nYtdHoursIn       pic 9(5)v99.
+           05 nYtdGrossIn       pic 9(7)v99.
+           05 nYtdNetIn         pic 9(7)v99.
+           05 nYtdTaxesIn       pic 9(7)v99.
+
+       fd  bankFile.
+       01  xBankRecord.
+           05 xBankEmpNum       pic 9(9).
+           05 xBankName         pic x(30).
+           05 xBankAmount       pic 9(7)v99.
+
+       fd  checkpointFile.
+       01  xCheckpointRecord    pic 9(7).
+
+       fd  checkpointStateFile.
+       01  xCheckpointStateRecord.
+           05 nCkptEmpNum       pic 9999.
+           05 nCkptHoursAccum   pic 999.
+
+      * One debit/credit pair per department: the department's wage
+      * expense account is debited, the shared wages-payable control
+      * account is credited, both for the department's gross pay.
+       fd  glFile.
+       01  xGlRecord.
+           05 xGlDeptNum        pic 9.
+           05 xGlDebitAcct      pic 9(5).
+           05 xGlDebitAmount    pic 9(7)v99.
+           05 xGlCreditAcct     pic 9(5).
+           05 xGlCreditAmount   pic 9(7)v99.
+
+           copy "runlog-filesection.cbl".
+
        working-storage section.
+       77  nCheckpointCount    pic 9(7)            value 0.
+       77  nCheckpointInterval pic 999              value 50.
+       77  nTxRecordCount      pic 9(7)            value 0.
+       77  nGlPayableAcct      pic 9(5)            value 20000.
+       77  nFedRatePct         pic 99v999          value 0.
+       77  nStateRatePct       pic 99v999          value 0.
+       77  nFicaRatePct        pic 99v999          value 0.
+       77  nBenefitAmt         pic 999v99          value 0.
+       77  nNetPay             pic 9999v99         value 0.
+       77  nNetCount           pic 9999v99         value 0.
+       77  xOldDeptNum         pic 9               value 0.
+       77  nDeptCount          pic 99              value 0.
+       77  nDeptHoursTotal     pic 9(5)            value 0.
+       77  nDeptGrossTotal     pic 9999v99         value 0.
        77  xEofFlagTX          pic x               value 'n'.
        77  xEofFlagMaster      pic x               value 'n'.
+       77  xMatchFound         pic x               value 'n'.
+       77  nExceptionCount     pic 999             value 0.
        77  nCounter            pic 999             value 0.
        77  nTotalHours         pic 999.
        77  nGrossPay           pic 9999v99         value 0.
        77  nGrossCount         pic 9999v99         value 0.
+       77  nRegHours           pic 999             value 0.
+       77  nOTHours            pic 999             value 0.
+       77  nMasterCount        pic 9(4)            value 0.
+       77  nSearchSub          pic 9(4)            value 0.
+       77  nMatchedSub         pic 9(4)            value 0.
+       77  nOutSub             pic 9(4)            value 0.
+       77  nMasterTableMax     pic 9(4)            value 500.
+       77  xMasterTableFull    pic x               value 'n'.
+
+      * The master file is loaded once into this table instead of
+      * being reopened and rescanned for every transaction, and each
+      * employee's hours from every matching transaction accumulate
+      * here before a single pay line is generated per employee.
+       01  xMasterTable.
+           05 xMasterElement occurs 1 to 500 times
+               depending on nMasterCount.
+               10 nDeptNumM        pic 9.
+               10 nEmpNumM         pic 9999.
+               10 xLastNameM       pic x(20).
+               10 xFirstNameM      pic x(20).
+               10 nPayRateM        pic 999v99.
+               10 xStatusM         pic x.
+               10 xTermDateM       pic 9(8).
+               10 nHoursAccumM     pic 999        value 0.
+               10 nYtdHoursM       pic 9(5)v99    value 0.
+               10 nYtdGrossM       pic 9(7)v99    value 0.
+               10 nYtdNetM         pic 9(7)v99    value 0.
+               10 nYtdTaxesM       pic 9(7)v99    value 0.
 
        01  xOutputDetail.
            05 neDeptNum        pic 9.
@@ -47,10 +184,14 @@
            05 neEmpNum         pic 9999.
            05 filler           pic x(4)            value spaces.
            05 xEmpName         pic x(20).
-           05 filler           pic x(8)           value spaces.
-           05 neHoursWorked    pic zz9.
-           05 filler           pic x(5)            value spaces.
+           05 filler           pic x(3)           value spaces.
+           05 neRegHours       pic zz9.
+           05 filler           pic x(2)            value spaces.
+           05 neOTHours        pic zz9.
+           05 filler           pic x(3)            value spaces.
            05 neGrossPay       pic $$$9.99.
+           05 filler           pic x(3)            value spaces.
+           05 neNetPay         pic $$$9.99.
 
        01  xOutputHeading-1.
            05 filler           pic x(4)            value 'DEPT'.
@@ -58,10 +199,14 @@
            05 filler           pic x(7)            value 'EMP NUM'.
            05 filler           pic x               value spaces.
            05 filler           pic x(8)            value 'EMP NAME'.
-           05 filler           pic x(20)           value spaces.
-           05 filler           pic x(7)            value 'EMP HRS'.
+           05 filler           pic x(15)           value spaces.
+           05 filler           pic x(7)            value 'REG HRS'.
+           05 filler           pic x               value spaces.
+           05 filler           pic x(6)            value 'OT HRS'.
            05 filler           pic x               value spaces.
            05 filler           pic x(7)            value 'EMP PAY'.
+           05 filler           pic x(3)            value spaces.
+           05 filler           pic x(7)            value 'NET PAY'.
 
        01  xOutputHeading-2.
            05 filler           pic x(4)            value '----'.
@@ -69,10 +214,33 @@
            05 filler           pic x(7)            value '-------'.
            05 filler           pic x               value spaces.
            05 filler           pic x(8)            value '--------'.
-           05 filler           pic x(20)           value spaces.
+           05 filler           pic x(15)           value spaces.
+           05 filler           pic x(7)            value '-------'.
+           05 filler           pic x               value spaces.
+           05 filler           pic x(6)            value '------'.
+           05 filler           pic x               value spaces.
+           05 filler           pic x(7)            value '-------'.
+           05 filler           pic x(3)            value spaces.
            05 filler           pic x(7)            value '-------'.
+
+       01  xExceptionDetail.
+           05 neExEmpNum       pic 9999.
+           05 filler           pic x(3)            value spaces.
+           05 neExHours        pic zz9.
+           05 filler           pic x(3)            value spaces.
+           05 xExReason        pic x(40)           value spaces.
+
+       01  xDeptSubtotal.
+           05 filler           pic x(4)            value 'DEPT'.
            05 filler           pic x               value spaces.
-           05 filler           pic x(7)            value '-------'.       
+           05 neDeptSubDept    pic 9.
+           05 filler           pic x(3)            value spaces.
+           05 neDeptSubCount   pic zz9.
+           05 filler           pic x(10)           value ' employees'.
+           05 neDeptSubHours   pic zzzz9.
+           05 filler           pic x(15)           value ' hrs worked'.
+           05 neDeptSubGross   pic $$,$$$.99.
+           05 filler           pic x(10)           value ' gross pay'.
 
        01  xFooter.
            05 neEmpCount       pic zz9.
@@ -81,7 +249,11 @@
            05 filler           pic x(15)           value ' hrs worked'.
            05 neGrossCount     pic $$,$$$.99.
            05 filler           pic x(16)           value ' gross pay'.
-       
+           05 neNetCount       pic $$,$$$.99.
+           05 filler           pic x(14)           value ' net pay'.
+
+           copy "runlog-workingstorage.cbl".
+
        procedure division.
        000-main.
            perform 100-initialization.
@@ -89,76 +261,412 @@
            perform 300-termination.
            stop run.       
 
-      * Open Transaction File      
+      * Open Transaction File
        100-initialization.
            open input inFile.
            open output outFile.
-           write xOutput from xOutputHeading-1 before advancing 1 
+           open output exceptFile.
+           open output bankFile.
+           open output glFile.
+           perform 105-load-master.
+           perform 107-load-rates.
+           perform 108-load-ytd.
+           perform 103-restore-checkpoint.
+           perform 104-skip-processed.
+           write xOutput from xOutputHeading-1 before advancing 1
            line.
-           write xOutput from xOutputHeading-2 before advancing 1 
+           write xOutput from xOutputHeading-2 before advancing 1
            line.
 
+      * Load the master file into memory once for the whole run.
+       105-load-master.
+           open input masterFile.
+           perform 106-next-master until xEofFlagMaster = "y".
+           close masterFile.
+
+       106-next-master.
+           read masterFile
+               at end
+                   move "y" to xEofFlagMaster,
+               not at end
+                   if nMasterCount >= nMasterTableMax
+                       if xMasterTableFull = "n"
+                           display "WARNING: master table full at "
+                           nMasterTableMax
+                           " records -- remaining rows in "
+                           "Payroll.master.txt were not loaded."
+                           move "y" to xMasterTableFull
+                       end-if
+                   else
+                       add 1 to nMasterCount,
+                       move nDeptNum to nDeptNumM(nMasterCount),
+                       move nEmpNumMstr to nEmpNumM(nMasterCount),
+                       move xLastName to xLastNameM(nMasterCount),
+                       move xFirstName to xFirstNameM(nMasterCount),
+                       move nPayRate to nPayRateM(nMasterCount),
+                       move xStatus to xStatusM(nMasterCount),
+                       move xTermDate to xTermDateM(nMasterCount)
+                   end-if,
+               end-read.
+
+      * Load this period's withholding percentages and benefit
+      * deduction. One record is expected in the rate file.
+       107-load-rates.
+           open input rateFile.
+           read rateFile
+               at end
+                   continue
+               not at end
+                   move nFedRatePctIn to nFedRatePct,
+                   move nStateRatePctIn to nStateRatePct,
+                   move nFicaRatePctIn to nFicaRatePct,
+                   move nBenefitAmtIn to nBenefitAmt,
+           end-read.
+           close rateFile.
+
+      * Bring forward whatever year-to-date totals exist for each
+      * employee before this period's activity is added to them.
+       108-load-ytd.
+           move "n" to xEofFlagMaster.
+           open input ytdFile.
+           perform 109-next-ytd until xEofFlagMaster = "y".
+           close ytdFile.
+           move "n" to xEofFlagMaster.
+
+       109-next-ytd.
+           read ytdFile
+               at end
+                   move "y" to xEofFlagMaster,
+               not at end
+                   perform varying nSearchSub from 1 by 1
+                       until nSearchSub > nMasterCount
+                       if nEmpNumYtd = nEmpNumM(nSearchSub)
+                           move nYtdHoursIn to nYtdHoursM(nSearchSub)
+                           move nYtdGrossIn to nYtdGrossM(nSearchSub)
+                           move nYtdNetIn to nYtdNetM(nSearchSub)
+                           move nYtdTaxesIn to nYtdTaxesM(nSearchSub)
+                           move nMasterCount to nSearchSub
+                       end-if
+                   end-perform,
+               end-read.
+
+      * Pick up wherever the last run left off. No checkpoint file
+      * means nothing was left in flight, so nCheckpointCount stays
+      * zero and every transaction is processed as normal.
+       103-restore-checkpoint.
+           open input checkpointFile.
+           read checkpointFile
+               at end
+                   continue
+               not at end
+                   move xCheckpointRecord to nCheckpointCount,
+           end-read.
+           close checkpointFile.
+           perform 1035-restore-checkpoint-state.
+
+      * Bring back each employee's hours as they stood at the last
+      * checkpoint, so a restart's skip-ahead doesn't have to
+      * re-perform the transactions it's skipping in order to recover
+      * their accumulated hours.
+       1035-restore-checkpoint-state.
+           open input checkpointStateFile.
+           perform until xEofFlagMaster = "y"
+               read checkpointStateFile
+                   at end
+                       move "y" to xEofFlagMaster
+                   not at end
+                       perform varying nSearchSub from 1 by 1
+                           until nSearchSub > nMasterCount
+                           if nCkptEmpNum = nEmpNumM(nSearchSub)
+                               move nCkptHoursAccum to
+                               nHoursAccumM(nSearchSub)
+                               move nMasterCount to nSearchSub
+                           end-if
+                       end-perform
+               end-read
+           end-perform.
+           close checkpointStateFile.
+           move "n" to xEofFlagMaster.
+
+      * Skip straight past the transactions the prior run already
+      * claimed to have fully processed -- their hours were already
+      * folded into xMasterTable by 1035-restore-checkpoint-state, so
+      * re-performing 210-process on them here would double-count
+      * every skipped transaction's hours instead of picking up where
+      * the prior run left off.
+       104-skip-processed.
+           perform nCheckpointCount times
+               read inFile
+                   at end
+                       move "y" to xEofFlagTX
+                   not at end
+                       add 1 to nTxRecordCount
+               end-read
+           end-perform.
+
       * Read Transaction File
        200-loop.
            read inFile
-               at end 
+               at end
                    move "y" to xEofFlagTX,
                not at end
+                   add 1 to nTxRecordCount,
                    perform 210-process,
+                   perform 205-checkpoint,
            end-read.
-      * Process Transaction file and Open Input File
+
+      * Write out how many transactions have been fully processed so
+      * far, at a regular interval instead of after every single one,
+      * so a restart after an abend has to redo at most one interval's
+      * worth of transactions instead of the whole file.
+       205-checkpoint.
+           if function mod(nTxRecordCount, nCheckpointInterval) = 0
+               open output checkpointFile
+               move nTxRecordCount to xCheckpointRecord
+               write xCheckpointRecord
+               close checkpointFile
+               perform 2055-write-checkpoint-state
+           end-if.
+
+      * Snapshot every employee's accumulated hours as of this
+      * checkpoint, so a restart can skip the replayed transactions
+      * outright instead of re-performing them.
+       2055-write-checkpoint-state.
+           open output checkpointStateFile
+           perform varying nOutSub from 1 by 1
+               until nOutSub > nMasterCount
+               move nEmpNumM(nOutSub) to nCkptEmpNum
+               move nHoursAccumM(nOutSub) to nCkptHoursAccum
+               write xCheckpointStateRecord
+           end-perform
+           close checkpointStateFile.
+
+      * Match each transaction against the in-memory master table
+      * and accumulate its hours -- an employee with more than one
+      * transaction in this run's file just keeps accumulating into
+      * the same table row.
        210-process.
-           move "n" to xEofFlagMaster.
-           open input masterFile.
-           perform 220-read-master until xEofFlagMaster = "y".
-           close masterFile.
-       
-      * Read Input File
-       220-read-master.
-           read masterFile
-               at end
-                   move "y" to xEofFlagMaster,
-               not at end 
-                   if nEmpNumIn = nEmpNumMstr
-                       perform 230-generate-detail,
-                       move "y" to xEofFlagMaster,
-                   end-if,
-               end-read.
-       
-      * Process Input File
+           if nHoursWorked > 80
+               perform 226-report-invalid-hours
+           else
+               move "n" to xMatchFound
+               move 0 to nSearchSub
+               perform varying nSearchSub from 1 by 1
+                   until nSearchSub > nMasterCount
+                   if nEmpNumIn = nEmpNumM(nSearchSub)
+                       move nSearchSub to nMatchedSub
+                       move "y" to xMatchFound
+                       move nMasterCount to nSearchSub
+                   end-if
+               end-perform
+               if xMatchFound = "n"
+                   perform 225-report-unmatched
+               else
+                   if xStatusM(nMatchedSub) = "T"
+                       perform 227-report-terminated
+                   else
+                       add nHoursWorked to nHoursAccumM(nMatchedSub)
+                   end-if
+               end-if
+           end-if.
+
+      * A transaction with no matching master record is a
+      * data-entry mistake -- list it instead of silently dropping
+      * the hours.
+       225-report-unmatched.
+           add 1 to nExceptionCount.
+           move nEmpNumIn to neExEmpNum.
+           move nHoursWorked to neExHours.
+           move "NO MATCHING MASTER RECORD" to xExReason.
+           write xException from xExceptionDetail before advancing 1
+           line.
+
+      * A transaction against a terminated employee's number is
+      * skipped instead of being paid or silently dropped -- listed
+      * separately so it's clear the employee, not the data, is why
+      * no pay line was generated.
+       227-report-terminated.
+           add 1 to nExceptionCount.
+           move nEmpNumIn to neExEmpNum.
+           move nHoursWorked to neExHours.
+           move "TERMINATED EMPLOYEE" to xExReason.
+           write xException from xExceptionDetail before advancing 1
+           line.
+
+      * Hours outside a reasonable 0-80 week are almost certainly a
+      * typo (400 instead of 40) -- flag it instead of paying it.
+       226-report-invalid-hours.
+           add 1 to nExceptionCount.
+           move nEmpNumIn to neExEmpNum.
+           move nHoursWorked to neExHours.
+           move "HOURS OUTSIDE VALID 0-80 RANGE" to xExReason.
+           write xException from xExceptionDetail before advancing 1
+           line.
+
+      * One pay line per employee with accumulated hours this run.
        230-generate-detail.
-           move nDeptNum to neDeptNum.
-           move nEmpNumIn to neEmpNum.
-           move function concatenate(function trim(xLastName), ", ", 
-           xFirstName) to xEmpName.
+           move nDeptNumM(nOutSub) to neDeptNum.
+           move nEmpNumM(nOutSub) to neEmpNum.
+           move function concatenate(function trim(xLastNameM(nOutSub)),
+           ", ", xFirstNameM(nOutSub)) to xEmpName.
+
+      * Anything over 40 hours in the transaction week pays at 1.5x
+      * per the labor agreement.
+           if nHoursAccumM(nOutSub) > 40
+               move 40 to nRegHours
+               compute nOTHours = nHoursAccumM(nOutSub) - 40
+           else
+               move nHoursAccumM(nOutSub) to nRegHours
+               move 0 to nOTHours
+           end-if.
 
-           move nHoursWorked to neHoursWorked.
+           move nRegHours to neRegHours.
+           move nOTHours to neOTHours.
 
-           compute neGrossPay = nHoursWorked * nPayRate.
+           compute neGrossPay rounded =
+               (nRegHours * nPayRateM(nOutSub))
+               + (nOTHours * nPayRateM(nOutSub) * 1.5).
 
            move neGrossPay to nGrossPay.
-           
+
+      * Net pay: gross less federal/state/FICA withholding and the
+      * flat benefit deduction.
+           compute nNetPay rounded = nGrossPay -
+               (nGrossPay * (nFedRatePct + nStateRatePct + nFicaRatePct)
+                   / 100) - nBenefitAmt.
+           if nNetPay < 0
+               move 0 to nNetPay
+           end-if.
+           move nNetPay to neNetPay.
+
            add 1 to nCounter.
            move nCounter to neEmpCount.
-           add nHoursWorked to nTotalHours.
+           add nHoursAccumM(nOutSub) to nTotalHours.
            move nTotalHours to neHrsCount.
 
            add nGrossPay to nGrossCount.
+           add nNetPay to nNetCount.
 
            move nGrossCount to neGrossCount.
+           move nNetCount to neNetCount.
+
+      * Roll this period's activity into the employee's running
+      * year-to-date totals.
+           add nHoursAccumM(nOutSub) to nYtdHoursM(nOutSub).
+           add nGrossPay to nYtdGrossM(nOutSub).
+           add nNetPay to nYtdNetM(nOutSub).
+           add nGrossPay to nYtdTaxesM(nOutSub).
+           subtract nNetPay from nYtdTaxesM(nOutSub).
 
            write xOutput from xOutputDetail before advancing 1 line.
 
+      * One direct-deposit line per employee paid this run.
+           move nEmpNumM(nOutSub) to xBankEmpNum.
+           move function concatenate(function trim(xFirstNameM(nOutSub)),
+           " ", xLastNameM(nOutSub)) to xBankName.
+           move nNetPay to xBankAmount.
+           write xBankRecord.
+
+      * Department subtotal, printed whenever the department changes
+      * and once more for the last department at end of run.
+       240-dept-control.
+           if nDeptCount > 0
+               move xOldDeptNum to neDeptSubDept
+               move nDeptCount to neDeptSubCount
+               move nDeptHoursTotal to neDeptSubHours
+               move nDeptGrossTotal to neDeptSubGross
+               write xOutput from xDeptSubtotal before advancing 1
+               line
+               perform 250-write-gl
+           end-if.
+           move 0 to nDeptCount.
+           move 0 to nDeptHoursTotal.
+           move 0 to nDeptGrossTotal.
+
+      * One GL line per department: debit that department's wage
+      * expense account, credit the shared wages-payable account, for
+      * the department's gross pay this run.
+       250-write-gl.
+           move xOldDeptNum to xGlDeptNum.
+           compute xGlDebitAcct = 50000 + xOldDeptNum.
+           move nDeptGrossTotal to xGlDebitAmount.
+           move nGlPayableAcct to xGlCreditAcct.
+           move nDeptGrossTotal to xGlCreditAmount.
+           write xGlRecord.
+
       * Termination
        300-termination.
-           
            close inFile.
 
-           write xOutput from xOutputHeading-2 before advancing 1 
+      * Group by department, the same way States-06 breaks on region,
+      * so managers get a department subtotal as well as the grand
+      * total.
+           sort xMasterElement on ascending key nDeptNumM.
+
+           perform varying nOutSub from 1 by 1
+               until nOutSub > nMasterCount
+               if nHoursAccumM(nOutSub) > 0
+                   if nDeptCount = 0
+                       move nDeptNumM(nOutSub) to xOldDeptNum
+                   end-if
+                   if nDeptNumM(nOutSub) not = xOldDeptNum
+                       perform 240-dept-control
+                   end-if
+                   perform 230-generate-detail
+                   move nDeptNumM(nOutSub) to xOldDeptNum
+                   add 1 to nDeptCount
+                   add nHoursAccumM(nOutSub) to nDeptHoursTotal
+                   add nGrossPay to nDeptGrossTotal
+               end-if
+           end-perform.
+           perform 240-dept-control.
+
+           write xOutput from xOutputHeading-2 before advancing 1
            line.
            write xOutput from xFooter before advancing 1 line.
 
            close outFile.
+           close exceptFile.
+           close bankFile.
+           close glFile.
+           perform 320-write-ytd.
+           perform 330-clear-checkpoint.
+           perform 340-write-runlog.
+
+      * Rewrite the year-to-date file with every employee's updated
+      * running totals, whether or not they were paid this period.
+       320-write-ytd.
+           open output ytdFile.
+           perform varying nOutSub from 1 by 1
+               until nOutSub > nMasterCount
+               move nEmpNumM(nOutSub) to nEmpNumYtd
+               move nYtdHoursM(nOutSub) to nYtdHoursIn
+               move nYtdGrossM(nOutSub) to nYtdGrossIn
+               move nYtdNetM(nOutSub) to nYtdNetIn
+               move nYtdTaxesM(nOutSub) to nYtdTaxesIn
+               write xYtdRecord
+           end-perform.
+           close ytdFile.
+
+      * A clean finish means there is nothing left to restart from --
+      * reset the checkpoint so the next run starts at record one.
+       330-clear-checkpoint.
+           open output checkpointFile.
+           move 0 to xCheckpointRecord.
+           write xCheckpointRecord.
+           close checkpointFile.
+           open output checkpointStateFile.
+           close checkpointStateFile.
+
+      * Audit trail of when this program ran and how many transactions
+      * it processed, shared with the other batch report programs.
+       340-write-runlog.
+           move "Payroll-01" to xRunLogProgram.
+           move nTxRecordCount to nRunLogRecCount.
+           move "COMPLETE" to xRunLogStatus.
+           perform 9000-write-runlog.
+
+           copy "runlog-procedure.cbl".
 
-      * Add a blank line at the end 
+      * Add a blank line at the end
           
