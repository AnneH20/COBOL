@@ -1,4 +1,4 @@
-      * Program: Assignment 7 - Hello Web Browser
+      * Program: Assignment 7 - Home Page
 
        identification division.
        program-id. hw7.
@@ -12,20 +12,21 @@
 
        procedure division.
        000-main.
-           display "Content-type: text/html", xNewLine.
-
-           display "<!doctype html>".
-           display "<html>".
-           display "<head>".
-           display "<title>Hello Web Browser</title>".
-           display "</head>".
-           display "<body bgcolor=black>".
-           display "<font color=white>".
-           display "Hello World!".
-           display "</font>".
+           copy "html-head.cbl"
+               replacing ==PAGE-TITLE== by =="Home"==.
+
+           display "<h1>Welcome</h1>".
+           display "<ul>".
+           display "<li><a href='Fruit-01'>Fruit Catalog</a></li>".
+           display "<li><a href='Fruit-02'>Fruit Detail / Order"
+           "</a></li>".
+           display "<li><a href='exam5'>Men's Basketball Stats"
+           "</a></li>".
+           display "</ul>".
+
            display "</body>".
            display "</html>".
            stop run.
 
 
-      * Add a blank line at the end 
+      * Add a blank line at the end
