@@ -3,13 +3,21 @@
        identification division.
        program-id. States-01.
        author. Anne.
-      
+
        environment division.
        input-output section.
        file-control.
-           select infile assign to "States.txt" organization is line 
+           select infile assign to "States.txt" organization is line
            sequential.
-      
+
+      * Alternate comma-delimited output, so the numbers can be
+      * pulled into a spreadsheet instead of re-parsed out of the
+      * padded report layout.
+           select csvFile assign to "States-01-export.csv"
+           organization is line sequential.
+
+           copy "runlog-filecontrol.cbl".
+
        data division.
        file section.
        fd infile.
@@ -20,13 +28,40 @@
            05 xStateName               pic x(20).
            05 nPopulation              pic 9(8).
            05 nArea                    pic 9(6).
+
+       fd  csvFile.
+       01  xCsvLine                    pic x(80).
+
+           copy "runlog-filesection.cbl".
+
        working-storage section.
+       77  xCsvMode                    pic x           value 'n'.
+       77  xCsvOut                     pic x(80).
        77  xEofFlag                    pic x           value 'n'.
        77  nCounter                    pic 999         value 0.
        77  nTotalPopulation            pic 9(12)       value 0.
        77  nTotalArea                  pic 9(10)       value 0.
 
+       77  nLoadSubscript               pic 9999       value 0.
+       77  nStateTableMax               pic 9999       value 51.
+       77  xStateTableFull              pic x          value 'n'.
+       77  nProccessSubscript           pic 9999.
+       77  xOldRegion                   pic x.
+       77  nRegionCount                 pic 99         value 0.
+       77  nRegionPopulation            pic 9(12)      value 0.
+       77  nRegionArea                  pic 9(10)      value 0.
+
+       01  xStateTable.
+           05 xStateElement occurs 1 to 51 times
+               depending on nLoadSubscript.
+               10 xRegionElement            pic x.
+               10 xStateNameElement         pic x(20).
+               10 nPopulationElement        pic 9(8).
+               10 nAreaElement              pic 9(6).
+
        01  xOutput.
+           05 xRegionOut               pic x.
+           05 filler                   pic x(3)        value spaces.
            05 xStateNameOut            pic x(20).
            05 filler                   pic xx        value spaces.
            05 nePopulationOut          pic zz,999,999.
@@ -35,11 +70,23 @@
            05 filler                   pic xx          value spaces.
            05 neDensityOut             pic zz,zz9.99.
 
+      * Unedited counterparts of the comma-formatted xOutput fields
+      * above, for the CSV row -- FUNCTION TRIM only strips spaces, so
+      * writing the edited fields straight to CSV leaves the embedded
+      * commas in place and corrupts the column count.
+       01  xCsvFields.
+           05 nePopulationCsv          pic 9(8).
+           05 neAreaCsv                pic 9(6).
+           05 neDensityCsv             pic zz9.99.
+
        01  xOutputHeading-1.
-           05 filler                   pic x(10)       value 
+           05 filler                   pic x(6)        value
+           "Region".
+           05 filler                   pic x(2)        value spaces.
+           05 filler                   pic x(10)       value
            "State Name".
            05 filler                   pic x(12)       value spaces.
-           05 filler                   pic x(12)       value 
+           05 filler                   pic x(12)       value
            "Population".
            05 filler                   pic x(3)        value spaces.
            05 filler                   pic x(4)        value "Area".
@@ -47,65 +94,188 @@
            05 filler                   pic x(7)        value "Density".
 
        01  xOutputHeading-2.
-           05 filler                   pic x(20)       value 
+           05 filler                   pic x(6)        value
+           "------".
+           05 filler                   pic x(2)        value spaces.
+           05 filler                   pic x(20)       value
            "--------------------".
            05 filler                   pic xx          value spaces.
-           05 filler                   pic x(10)       value 
+           05 filler                   pic x(10)       value
            "----------".
            05 filler                   pic xx          value spaces.
-           05 filler                   pic x(10)       value 
+           05 filler                   pic x(10)       value
            "   -------".
            05 filler                   pic xx          value spaces.
-           05 filler                   pic x(9)       value 
+           05 filler                   pic x(9)       value
            " --------".
 
+       01  xRegionSubtotal.
+           05 filler                   pic x(6)        value spaces.
+           05 xRegionSubCode           pic x.
+           05 filler                   pic x(2)        value spaces.
+           05 neRegionSubCount         pic z9.
+           05 filler                   pic x(8)        value " states".
+           05 neRegionSubPopulation    pic zzz,999,999.
+           05 filler                   pic x(3)        value spaces.
+           05 neRegionSubArea          pic zzz,z99.
+           05 filler                   pic xx          value spaces.
+           05 neRegionSubDensity       pic zz,zz9.99.
+
        01  xFooter.
            05 neCounter                pic z9.
            05 filler                   pic x(7)        value " states".
-           05 filler                   pic x(12)       value spaces.       
+           05 filler                   pic x(12)       value spaces.
            05 neTotalPopulation        pic 999,999,999.
            05 filler                   pic x(3)         value spaces.
            05 neTotalArea              pic 9,999,999.
            05 filler                   pic xx          value spaces.
            05 neDensity                pic zz,z99.99.
-      
-       procedure division. 
+
+           copy "runlog-workingstorage.cbl".
+
+       procedure division.
        000-main.
            perform 100-initialization.
-           perform 200-loop until xEofFlag = 'y'.
+           perform 200-process.
            perform 300-termination.
            stop run.
 
        100-initialization.
+           display "Export to CSV instead of the formatted report "
+           with no advancing.
+           display "(Y/N)? " with no advancing.
+           accept xCsvMode.
            open input infile.
-           display xOutputHeading-1.
-           display xOutputHeading-2.
+           if xCsvMode = "Y" or xCsvMode = "y"
+               move "y" to xCsvMode
+               open output csvFile
+               move "Region,State Name,Population,Area,Density" to
+               xCsvLine
+               write xCsvLine
+           else
+               move "n" to xCsvMode
+               display xOutputHeading-1
+               display xOutputHeading-2
+           end-if.
+           perform 110-load until xEofFlag = 'y'.
+           close infile.
 
-       200-loop.
+       110-load.
            read infile
-               at end 
+               at end
                    move 'y' to xEofFlag,
                not at end
-                   perform 210-processing,
+                   if nLoadSubscript >= nStateTableMax
+                       if xStateTableFull = "n"
+                           display "WARNING: state table full at "
+                           nStateTableMax
+                           " records -- remaining rows in "
+                           "States.txt were not loaded."
+                           move "y" to xStateTableFull
+                       end-if
+                   else
+                       add 1 to nLoadSubscript,
+                       move xRegion to xRegionElement(nLoadSubscript),
+                       move xStateName to
+                       xStateNameElement(nLoadSubscript),
+                       move nPopulation to
+                       nPopulationElement(nLoadSubscript),
+                       move nArea to nAreaElement(nLoadSubscript)
+                   end-if,
            end-read.
 
+      * Grouped by region, the same way States-06 breaks on region,
+      * so the regional numbers show up alongside the full density
+      * report instead of requiring a separate run.
+       200-process.
+           sort xStateElement on ascending key xStateNameElement.
+           sort xStateElement on ascending key xRegionElement.
+           perform 210-processing varying nProccessSubscript from 1
+               by 1 until nProccessSubscript > nLoadSubscript.
+
        210-processing.
-           move xStateName to xStateNameOut.
-           move nPopulation to nePopulationOut.
-           move nArea to neAreaOut.
-           compute neDensityOut = nPopulation / nArea.
-           display xOutput.
-           add 1 to nCounter.           
-           add nPopulation to nTotalPopulation.
-           add nArea to nTotalArea.
+           if nRegionCount = 0
+               move xRegionElement(nProccessSubscript) to xOldRegion
+           end-if.
+           if xRegionElement(nProccessSubscript) not = xOldRegion
+               perform 220-control
+           end-if.
+
+           move xRegionElement(nProccessSubscript) to xRegionOut,
+           xOldRegion.
+           move xStateNameElement(nProccessSubscript) to
+           xStateNameOut.
+           move nPopulationElement(nProccessSubscript) to
+           nePopulationOut.
+           move nAreaElement(nProccessSubscript) to neAreaOut.
+           compute neDensityOut = nPopulationElement(nProccessSubscript)
+               / nAreaElement(nProccessSubscript).
+           if xCsvMode = "y"
+               move nPopulationElement(nProccessSubscript) to
+               nePopulationCsv
+               move nAreaElement(nProccessSubscript) to neAreaCsv
+               move neDensityOut to neDensityCsv
+               perform 211-write-csv-row
+           else
+               display xOutput
+           end-if.
+
+           add 1 to nCounter, nRegionCount.
+           add nPopulationElement(nProccessSubscript) to
+           nTotalPopulation, nRegionPopulation.
+           add nAreaElement(nProccessSubscript) to
+           nTotalArea, nRegionArea.
+
+      * One comma-delimited row per state, in place of the padded
+      * xOutput display, when CSV mode is selected.
+       211-write-csv-row.
+           move function concatenate(
+               function trim(xRegionOut), ",",
+               function trim(xStateNameOut), ",",
+               function trim(nePopulationCsv), ",",
+               function trim(neAreaCsv), ",",
+               function trim(neDensityCsv)) to xCsvOut.
+           move xCsvOut to xCsvLine.
+           write xCsvLine.
+
+      * Region subtotal, printed whenever the region changes and once
+      * more for the last region at end of run. Subtotals are a
+      * report-only concept, so they are skipped entirely in CSV
+      * mode.
+       220-control.
+           if nRegionCount > 0 and xCsvMode = "n"
+               move xOldRegion to xRegionSubCode
+               move nRegionCount to neRegionSubCount
+               move nRegionPopulation to neRegionSubPopulation
+               move nRegionArea to neRegionSubArea
+               compute neRegionSubDensity =
+                   nRegionPopulation / nRegionArea
+               display ' '
+               display xRegionSubtotal
+               display ' '
+           end-if.
+           move 0 to nRegionCount, nRegionPopulation, nRegionArea.
 
        300-termination.
-           close infile.
-           display xOutputHeading-2.
-           move nCounter to neCounter.
-           move nTotalPopulation to neTotalPopulation.
-           move nTotalArea to neTotalArea.
-           compute neDensity = nTotalPopulation / nTotalArea.
-           display xFooter.
-      
-      * Add a blank line at the end 
+           perform 220-control.
+           if xCsvMode = "y"
+               close csvFile
+           else
+               display xOutputHeading-2
+               move nCounter to neCounter
+               move nTotalPopulation to neTotalPopulation
+               move nTotalArea to neTotalArea
+               compute neDensity = nTotalPopulation / nTotalArea
+               display xFooter
+           end-if.
+           perform 340-write-runlog.
+
+       340-write-runlog.
+           move "States-01" to xRunLogProgram.
+           move nCounter to nRunLogRecCount.
+           move "COMPLETE" to xRunLogStatus.
+           perform 9000-write-runlog.
+
+           copy "runlog-procedure.cbl".
+
+      * Add a blank line at the end
