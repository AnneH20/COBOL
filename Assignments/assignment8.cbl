@@ -17,24 +17,31 @@
        01  xInput.
            05 xfruitNameInput           pic x(14).
            05 xfruitQuantityInput       pic 999.
-           05 xfruitPriceInput          pic 9v99.
+           05 xfruitPriceInput          pic 99v99.
 
        working-storage section.
        77  xNewLine                    pic x         value x"0a".
        77  xEofFlag                    pic x         value 'n'.
 
+      * Items at zero quantity are flagged out of stock, and items
+      * under this threshold are flagged low, so customers don't try
+      * to order something we don't have.
+       77  nLowStockThreshold          pic 999       value 10.
+
        01  xOutput.
            05 filler                   pic x(8)      value "<tr><td>".
            05 xfruitNameOutput         pic x(14).
            05 filler                   pic x(9)      value "</td><td>".
            05 xfruitQuantityOutput     pic 999.
            05 filler                   pic x(9)      value "</td><td>".
-           05 xfruitPriceOutput        pic $9.99.
+           05 xfruitPriceOutput        pic $99.99.
            05 filler                   pic x(9)      value "</td><td>".
-           05 filler                   pic x(17)     value 
+           05 filler                   pic x(17)     value
            "<img src='fruits/".
            05 xOutPic                  pic x(15).
            05 filler                   pic xx        value "'>".
+           05 filler                   pic x(9)      value "</td><td>".
+           05 xStatusOutput            pic x(13)     value spaces.
            05 filler                   pic x(10)     value "</td></tr>".
 
        procedure division.
@@ -46,17 +53,13 @@
 
        100-initialization.
            open input inFile.
-           display "Content-type: text/html", xNewLine.
-           display "<!doctype html>".
-           display "<html>".
-           display "<head>".
-           display 
-           "<link rel=stylesheet type='text/css' href='cobol.css'>".
-           display "</head>".
-           display "<body>".
+           copy "html-head.cbl"
+               replacing ==PAGE-TITLE== by =="Fruit Catalog"==.
        
        200-generate.
            display "<table>".
+           display "<tr><th>Fruit</th><th>Qty</th><th>Price</th>"
+           "<th>Picture</th><th>Status</th></tr>".
            perform 210-loop until xEofFlag = "y".
            display "</table>".
 
@@ -72,10 +75,19 @@
            move xfruitNameInput to xfruitNameOutput.
            move xfruitQuantityInput to xfruitQuantityOutput.
            move xfruitPriceInput to xfruitPriceOutput.
-           
-           move function concatenate(function trim(xfruitNameInput), 
+
+           move function concatenate(function trim(xfruitNameInput),
            ".png") to xOutPic.
 
+           if xfruitQuantityInput = 0
+               move "Out of Stock" to xStatusOutput
+           else
+               if xfruitQuantityInput < nLowStockThreshold
+                   move "Low Stock" to xStatusOutput
+               else
+                   move spaces to xStatusOutput
+               end-if
+           end-if.
 
            display xOutput.
 
