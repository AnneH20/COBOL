@@ -0,0 +1,269 @@
+      * Program: Payroll Master Maintenance
+
+       identification division.
+       program-id. Payroll-02.
+       author. Anne.
+
+       environment division.
+       input-output section.
+       file-control.
+           select maintFile assign to "Payroll.maintenance.txt"
+           organization is line sequential.
+
+           select masterFile assign to "Payroll.master.txt"
+           organization is line sequential.
+
+           select reportFile assign to "Payroll-02-report.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd  maintFile.
+       01  xMaintTransaction.
+           05 xMaintAction         pic x.
+           05 nMaintEmpNum         pic 9999.
+           05 nMaintDeptNum        pic 9.
+           05 xMaintLastName       pic x(20).
+           05 xMaintFirstName      pic x(20).
+           05 nMaintPayRate        pic 999v99.
+           05 xMaintTermDate       pic 9(8).
+
+       fd  masterFile.
+       01  xInput.
+           05 nDeptNum         pic 9.
+           05 nEmpNumMstr      pic 9999.
+           05 xLastName        pic x(20).
+           05 xFirstName       pic x(20).
+           05 nPayRate         pic 999v99.
+           05 xStatus          pic x.
+           05 xTermDate        pic 9(8).
+
+       fd  reportFile.
+       01  xReportLine         pic x(80).
+
+       working-storage section.
+       77  xEofFlag            pic x               value 'n'.
+       77  nMasterCount        pic 9(4)            value 0.
+       77  nSearchSub          pic 9(4)            value 0.
+       77  nOutSub             pic 9(4)            value 0.
+       77  xFoundFlag          pic x               value 'n'.
+       77  nAcceptedCount      pic 999             value 0.
+       77  nRejectedCount      pic 999             value 0.
+       77  nMasterTableMax     pic 9(4)            value 500.
+       77  xMasterTableFull    pic x               value 'n'.
+
+       01  xMasterTable.
+           05 xMasterElement occurs 500 times.
+               10 nDeptNumM        pic 9.
+               10 nEmpNumM         pic 9999.
+               10 xLastNameM       pic x(20).
+               10 xFirstNameM      pic x(20).
+               10 nPayRateM        pic 999v99.
+               10 xStatusM         pic x.
+               10 xTermDateM       pic 9(8).
+
+       01  xReportDetail.
+           05 neRptEmpNum      pic 9999.
+           05 filler           pic x(3)            value spaces.
+           05 xRptAction       pic x(10).
+           05 filler           pic x(2)            value spaces.
+           05 xRptResult       pic x(45).
+
+       01  xReportFooter.
+           05 neRptAccepted    pic zz9.
+           05 filler           pic x(23)
+                                value ' transactions accepted'.
+           05 neRptRejected    pic zz9.
+           05 filler           pic x(23)
+                                value ' transactions rejected'.
+
+       procedure division.
+       000-main.
+           perform 100-initialization.
+           perform 200-loop until xEofFlag = 'y'.
+           perform 300-termination.
+           stop run.
+
+       100-initialization.
+           open output reportFile.
+           move "n" to xEofFlag.
+           open input masterFile.
+           perform 110-load-master until xEofFlag = "y".
+           close masterFile.
+           move "n" to xEofFlag.
+           open input maintFile.
+
+       110-load-master.
+           read masterFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   if nMasterCount >= nMasterTableMax
+                       if xMasterTableFull = "n"
+                           display "WARNING: master table full at "
+                           nMasterTableMax
+                           " records -- remaining rows in "
+                           "Payroll.master.txt were not loaded."
+                           move "y" to xMasterTableFull
+                       end-if
+                   else
+                       add 1 to nMasterCount,
+                       move nDeptNum to nDeptNumM(nMasterCount),
+                       move nEmpNumMstr to nEmpNumM(nMasterCount),
+                       move xLastName to xLastNameM(nMasterCount),
+                       move xFirstName to xFirstNameM(nMasterCount),
+                       move nPayRate to nPayRateM(nMasterCount),
+                       move xStatus to xStatusM(nMasterCount),
+                       move xTermDate to xTermDateM(nMasterCount)
+                   end-if,
+               end-read.
+
+       200-loop.
+           read maintFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   perform 210-process-transaction,
+           end-read.
+
+       210-process-transaction.
+           move nMaintEmpNum to neRptEmpNum.
+           evaluate xMaintAction
+               when "A"
+                   move "ADD" to xRptAction
+                   perform 220-add-employee
+               when "C"
+                   move "CHANGE" to xRptAction
+                   perform 230-change-employee
+               when "T"
+                   move "TERMINATE" to xRptAction
+                   perform 240-terminate-employee
+               when other
+                   move "UNKNOWN" to xRptAction
+                   move "REJECTED - INVALID ACTION CODE" to xRptResult
+                   add 1 to nRejectedCount
+           end-evaluate.
+           write xReportLine from xReportDetail before advancing 1
+           line.
+
+      * Adding an employee validates the fields the fixed-width file
+      * relies on so a bad transaction cannot garble the master --
+      * blank names or a zero pay rate, and duplicate employee
+      * numbers, are rejected instead of written.
+       220-add-employee.
+           move "n" to xFoundFlag.
+           perform varying nSearchSub from 1 by 1
+               until nSearchSub > nMasterCount
+               if nEmpNumM(nSearchSub) = nMaintEmpNum
+                   move "y" to xFoundFlag
+                   move nMasterCount to nSearchSub
+               end-if
+           end-perform.
+           if xFoundFlag = "y"
+               move "REJECTED - DUPLICATE EMPLOYEE NUMBER" to
+               xRptResult
+               add 1 to nRejectedCount
+           else
+               if xMaintLastName = spaces or
+                  xMaintFirstName = spaces or
+                  nMaintPayRate = 0 or
+                  nMaintDeptNum = 0
+                   move "REJECTED - INVALID OR MISSING FIELD" to
+                   xRptResult
+                   add 1 to nRejectedCount
+               else
+                   if nMasterCount >= nMasterTableMax
+                       move "REJECTED - MASTER TABLE FULL" to
+                       xRptResult
+                       add 1 to nRejectedCount
+                   else
+                       add 1 to nMasterCount
+                       move nMaintDeptNum to nDeptNumM(nMasterCount)
+                       move nMaintEmpNum to nEmpNumM(nMasterCount)
+                       move xMaintLastName to xLastNameM(nMasterCount)
+                       move xMaintFirstName to
+                       xFirstNameM(nMasterCount)
+                       move nMaintPayRate to nPayRateM(nMasterCount)
+                       move "A" to xStatusM(nMasterCount)
+                       move 0 to xTermDateM(nMasterCount)
+                       move "ACCEPTED" to xRptResult
+                       add 1 to nAcceptedCount
+                   end-if
+               end-if
+           end-if.
+
+       230-change-employee.
+           move "n" to xFoundFlag.
+           perform varying nSearchSub from 1 by 1
+               until nSearchSub > nMasterCount
+               if nEmpNumM(nSearchSub) = nMaintEmpNum
+                   move "y" to xFoundFlag
+                   if nMaintDeptNum not = 0
+                       move nMaintDeptNum to nDeptNumM(nSearchSub)
+                   end-if
+                   if nMaintPayRate not = 0
+                       move nMaintPayRate to nPayRateM(nSearchSub)
+                   end-if
+                   if xMaintLastName not = spaces
+                       move xMaintLastName to xLastNameM(nSearchSub)
+                   end-if
+                   if xMaintFirstName not = spaces
+                       move xMaintFirstName to xFirstNameM(nSearchSub)
+                   end-if
+                   move nMasterCount to nSearchSub
+               end-if
+           end-perform.
+           if xFoundFlag = "y"
+               move "ACCEPTED" to xRptResult
+               add 1 to nAcceptedCount
+           else
+               move "REJECTED - EMPLOYEE NOT FOUND" to xRptResult
+               add 1 to nRejectedCount
+           end-if.
+
+       240-terminate-employee.
+           move "n" to xFoundFlag.
+           perform varying nSearchSub from 1 by 1
+               until nSearchSub > nMasterCount
+               if nEmpNumM(nSearchSub) = nMaintEmpNum
+                   move "y" to xFoundFlag
+                   move "T" to xStatusM(nSearchSub)
+                   move xMaintTermDate to xTermDateM(nSearchSub)
+                   move nMasterCount to nSearchSub
+               end-if
+           end-perform.
+           if xFoundFlag = "y"
+               move "ACCEPTED" to xRptResult
+               add 1 to nAcceptedCount
+           else
+               move "REJECTED - EMPLOYEE NOT FOUND" to xRptResult
+               add 1 to nRejectedCount
+           end-if.
+
+       300-termination.
+           close maintFile.
+           move nAcceptedCount to neRptAccepted.
+           move nRejectedCount to neRptRejected.
+           write xReportLine from xReportFooter before advancing 1
+           line.
+           close reportFile.
+           perform 310-write-master.
+
+      * Rewrite Payroll.master.txt with every accepted change,
+      * including any newly added employees.
+       310-write-master.
+           open output masterFile.
+           perform varying nOutSub from 1 by 1
+               until nOutSub > nMasterCount
+               move nDeptNumM(nOutSub) to nDeptNum
+               move nEmpNumM(nOutSub) to nEmpNumMstr
+               move xLastNameM(nOutSub) to xLastName
+               move xFirstNameM(nOutSub) to xFirstName
+               move nPayRateM(nOutSub) to nPayRate
+               move xStatusM(nOutSub) to xStatus
+               move xTermDateM(nOutSub) to xTermDate
+               write xInput
+           end-perform.
+           close masterFile.
+
+      * Add a blank line at the end
