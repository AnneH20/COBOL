@@ -0,0 +1,210 @@
+      * Program: Daily Ops Summary
+      *
+      * Pulls the key totals out of Payroll-01's GL extract, the
+      * GasMileage trip log, and the Fruit-02 order file into one
+      * one-page summary instead of stitching several reports
+      * together by hand every morning.
+
+       identification division.
+       program-id. DailyOpsSummary.
+       author. Anne.
+
+       environment division.
+       input-output section.
+       file-control.
+      * Payroll's GL extract already carries one clean debit amount
+      * per department per run, so it is used here instead of
+      * re-parsing the formatted Payroll-01-output.txt report.
+           select optional glFile assign to "Payroll-01-gl.txt"
+           organization is line sequential.
+
+           select optional tripLogFile assign to
+           "GasMileage-tripbook.txt" organization is line sequential.
+
+           select optional orderFile assign to "Fruit-orders.txt"
+           organization is line sequential.
+
+           select summaryFile assign to "DailyOpsSummary.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd  glFile.
+       01  xGlRecord.
+           05 xGlDeptNum        pic 9.
+           05 xGlDebitAcct      pic 9(5).
+           05 xGlDebitAmount    pic 9(7)v99.
+           05 xGlCreditAcct     pic 9(5).
+           05 xGlCreditAmount   pic 9(7)v99.
+
+       fd  tripLogFile.
+       01  xTripLogRecord.
+           05 nTripVehicleNumIn pic 9(5).
+           05 filler            pic x.
+           05 xTripDateIn       pic 9(8).
+           05 filler            pic x.
+           05 nTripMilesIn      pic 99999.
+           05 filler            pic x.
+           05 nTripGallonsIn    pic 999v9.
+           05 filler            pic x.
+           05 neTripMPGIn       pic zz9.99.
+           05 filler            pic x.
+           05 xTripDeptIn       pic x(10).
+
+       fd  orderFile.
+       01  xOrderRecord.
+           05 xOrderFruitIn     pic x(14).
+           05 filler            pic x.
+           05 nOrderQtyIn       pic 999.
+           05 filler            pic x.
+           05 nOrderPriceIn     pic 99v99.
+           05 filler            pic x.
+           05 nOrderTotalIn     pic 9(5)v99.
+           05 filler            pic x.
+           05 xOrderDateIn      pic 9(8).
+
+       fd  summaryFile.
+       01  xSummaryLine          pic x(80).
+
+       working-storage section.
+       77  xEofFlag              pic x               value 'n'.
+       77  xTodayDate            pic 9(8).
+       77  xYesterdayDate        pic 9(8)            value 0.
+       77  nDateInteger          pic 9(7).
+
+       77  nPayrollGrossTotal    pic 9(9)v99         value 0.
+       77  nePayrollGrossTotal   pic $$,$$$,$$9.99.
+
+       77  nFleetMilesTotal      pic 9(9)            value 0.
+       77  neFleetMilesTotal     pic zz,zzz,zz9.
+       77  nFleetGallonsTotal    pic 9(7)v9           value 0.
+       77  neFleetGallonsTotal   pic zz,zz9.9.
+
+       77  nOrderCount           pic 9(5)             value 0.
+       77  neOrderCount          pic zz,zz9.
+       77  nOrderTotalAmount     pic 9(9)v99          value 0.
+
+       01  xDateLine.
+           05 filler             pic x(25)
+                                  value "Ops summary for (yday) ".
+           05 xDateOut           pic 9(8).
+
+       01  xPayrollLine.
+           05 filler             pic x(20)
+                                  value "Payroll gross:      ".
+           05 xPayrollAmtOut     pic $$,$$$,$$9.99.
+
+       01  xFleetLine.
+           05 filler             pic x(20)
+                                  value "Fleet miles logged: ".
+           05 xFleetMilesOut     pic zz,zzz,zz9.
+           05 filler             pic x(12)
+                                  value "   Gallons: ".
+           05 xFleetGallonsOut   pic zz,zz9.9.
+
+       01  xFruitLine.
+           05 filler             pic x(20)
+                                  value "Fruit orders taken: ".
+           05 xOrderCountOut     pic zz,zz9.
+           05 filler             pic x(10)
+                                  value "   Total: ".
+           05 xOrderAmountOut    pic $$,$$$,$$9.99.
+
+       procedure division.
+       000-main.
+           perform 050-compute-yesterday.
+           perform 100-summarize-payroll.
+           perform 200-summarize-fleet.
+           perform 300-summarize-fruit.
+           perform 400-write-summary.
+           stop run.
+
+      * The trip log and order file are append-only and grow forever
+      * (GasMileage-01.cbl/Fruit-02.cbl both open them EXTEND), so
+      * summing every record on file gives an all-time cumulative
+      * total, not "yesterday's" activity -- work out yesterday's date
+      * once, up front, so 210-next-trip/310-next-order can filter on
+      * it instead of summing the whole file.
+       050-compute-yesterday.
+           accept xTodayDate from date yyyymmdd.
+           compute nDateInteger =
+               function integer-of-date(xTodayDate) - 1.
+           move function date-of-integer(nDateInteger) to
+           xYesterdayDate.
+
+       100-summarize-payroll.
+           move "n" to xEofFlag.
+           open input glFile.
+           perform 110-next-gl until xEofFlag = "y".
+           close glFile.
+
+       110-next-gl.
+           read glFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   add xGlDebitAmount to nPayrollGrossTotal
+           end-read.
+
+       200-summarize-fleet.
+           move "n" to xEofFlag.
+           open input tripLogFile.
+           perform 210-next-trip until xEofFlag = "y".
+           close tripLogFile.
+
+       210-next-trip.
+           read tripLogFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   if xTripDateIn = xYesterdayDate
+                       add nTripMilesIn to nFleetMilesTotal,
+                       add nTripGallonsIn to nFleetGallonsTotal
+                   end-if
+           end-read.
+
+       300-summarize-fruit.
+           move "n" to xEofFlag.
+           open input orderFile.
+           perform 310-next-order until xEofFlag = "y".
+           close orderFile.
+
+       310-next-order.
+           read orderFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   if xOrderDateIn = xYesterdayDate
+                       add 1 to nOrderCount,
+                       add nOrderTotalIn to nOrderTotalAmount
+                   end-if
+           end-read.
+
+       400-write-summary.
+           open output summaryFile.
+
+           move xYesterdayDate to xDateOut.
+           move xDateLine to xSummaryLine.
+           write xSummaryLine.
+
+           move nPayrollGrossTotal to xPayrollAmtOut.
+           move xPayrollLine to xSummaryLine.
+           write xSummaryLine.
+
+           move nFleetMilesTotal to xFleetMilesOut.
+           move nFleetGallonsTotal to xFleetGallonsOut.
+           move xFleetLine to xSummaryLine.
+           write xSummaryLine.
+
+           move nOrderCount to xOrderCountOut.
+           move nOrderTotalAmount to xOrderAmountOut.
+           move xFruitLine to xSummaryLine.
+           write xSummaryLine.
+
+           close summaryFile.
+
+           display " ".
+           display "Daily ops summary written to DailyOpsSummary.txt".
+           display " ".
+
+      * Add a blank line at the end
