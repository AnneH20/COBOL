@@ -0,0 +1,227 @@
+      * Program: Fuel Card Reconciliation
+      *
+      * Matches fuel-card gallons purchased against gallons logged
+      * through GasMileageCalculator per vehicle per period, and
+      * flags any variance over a tolerance.
+
+       identification division.
+       program-id. FuelCardRecon.
+       author. Anne.
+
+       environment division.
+       input-output section.
+       file-control.
+      * Trip log written by GasMileageCalculator -- same layout, read
+      * back here to build a per-vehicle/per-period gallons total.
+           select tripLogFile assign to "GasMileage-tripbook.txt"
+           organization is line sequential.
+
+      * Monthly fuel-card statement from the card vendor.
+           select cardFile assign to "GasMileage-fuelcard.txt"
+           organization is line sequential.
+
+           select reportFile assign to "GasMileage-recon-report.txt"
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd  tripLogFile.
+       01  xTripLogRecord.
+           05 nTripVehicleNumIn        pic 9(5).
+           05 filler                   pic x.
+           05 xTripDateIn              pic 9(8).
+           05 filler                   pic x.
+           05 nTripMilesIn             pic 99999.
+           05 filler                   pic x.
+           05 nTripGallonsIn           pic 999v9.
+           05 filler                   pic x.
+           05 neTripMPGIn              pic zz9.99.
+           05 filler                   pic x.
+           05 xTripDeptIn              pic x(10).
+
+       fd  cardFile.
+       01  xCardInput.
+           05 nCardVehicleNumInput     pic 9(5).
+           05 xCardPeriodInput         pic 9(6).
+           05 nCardGallonsInput        pic 999v9.
+           05 nCardAmountInput         pic 9(5)v99.
+
+       fd  reportFile.
+       01  xReportLine                 pic x(80).
+
+       working-storage section.
+       77  xEofFlag                    pic x           value 'n'.
+       77  nTripPeriod                 pic 9(6).
+
+       77  nToleranceGallons           pic 99v9        value 5.0.
+
+       77  nSummaryLoadSub             pic 999         value 0.
+       77  nSummarySearchSub           pic 999.
+       77  nSummaryFoundSub            pic 999.
+
+       77  nCardVehicleNum             pic 9(5).
+       77  nVarianceGallons            pic s999v9.
+
+       77  nNum                        pic 999         value 0.
+       77  nFlagCount                  pic 999         value 0.
+       77  nSummaryTableMax            pic 999         value 500.
+       77  xSummaryTableFull           pic x           value 'n'.
+
+      * One row per vehicle/period, accumulated from every trip log
+      * line for that vehicle in that period, the same
+      * load-then-accumulate pattern Payroll-01 uses for hours across
+      * multiple transactions.
+       01  xSummaryTable.
+           05 xSummaryElement occurs 500 times.
+               10 nSummaryVehicleNum   pic 9(5).
+               10 xSummaryPeriod       pic 9(6).
+               10 nSummaryGallons      pic 999v9.
+
+       01  xHeading.
+           05 filler                   pic x(9)  value "Vehicle".
+           05 filler                   pic x(3)  value spaces.
+           05 filler                   pic x(6)  value "Period".
+           05 filler                   pic x(3)  value spaces.
+           05 filler                   pic x(6)  value "Logged".
+           05 filler                   pic x(3)  value spaces.
+           05 filler                   pic x(9)  value "Purchased".
+           05 filler                   pic x(3)  value spaces.
+           05 filler                   pic x(8)  value "Variance".
+           05 filler                   pic x(3)  value spaces.
+           05 filler                   pic x(6)  value "Flag".
+
+       01  xDetail.
+           05 neVehicleOut             pic zzzz9.
+           05 filler                   pic x(3)  value spaces.
+           05 xPeriodOut               pic 9(6).
+           05 filler                   pic x(3)  value spaces.
+           05 neLoggedOut              pic zzz9.9.
+           05 filler                   pic x(4)  value spaces.
+           05 nePurchasedOut           pic zzz9.9.
+           05 filler                   pic x(2)  value spaces.
+           05 neVarianceOut            pic -zz9.9.
+           05 filler                   pic x(4)  value spaces.
+           05 xFlagOut                 pic x(15).
+
+       procedure division.
+       000-main.
+           perform 100-initialization.
+           perform 200-process.
+           perform 300-termination.
+           stop run.
+
+       100-initialization.
+           open input tripLogFile.
+           perform 110-next-trip until xEofFlag = "y".
+           close tripLogFile.
+
+      * Every trip line is folded into the matching vehicle/period
+      * summary row -- a new row is added the first time a
+      * vehicle/period combination is seen, and later lines for that
+      * same combination just accumulate.
+       110-next-trip.
+           read tripLogFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   move xTripDateIn(1:6) to nTripPeriod,
+                   perform 120-accumulate-trip
+           end-read.
+
+       120-accumulate-trip.
+           move 0 to nSummaryFoundSub.
+           perform varying nSummarySearchSub from 1 by 1
+               until nSummarySearchSub > nSummaryLoadSub
+               if nSummaryVehicleNum(nSummarySearchSub) =
+                   nTripVehicleNumIn
+                   and xSummaryPeriod(nSummarySearchSub) = nTripPeriod
+                   move nSummarySearchSub to nSummaryFoundSub
+               end-if
+           end-perform.
+           if nSummaryFoundSub = 0
+               if nSummaryLoadSub >= nSummaryTableMax
+                   if xSummaryTableFull = "n"
+                       display "WARNING: summary table full at "
+                       nSummaryTableMax
+                       " vehicle/period rows -- remaining trip log "
+                       "lines were not accumulated."
+                       move "y" to xSummaryTableFull
+                   end-if
+                   exit paragraph
+               end-if
+               add 1 to nSummaryLoadSub
+               move nSummaryLoadSub to nSummaryFoundSub
+               move nTripVehicleNumIn to
+               nSummaryVehicleNum(nSummaryFoundSub)
+               move nTripPeriod to xSummaryPeriod(nSummaryFoundSub)
+               move 0 to nSummaryGallons(nSummaryFoundSub)
+           end-if.
+           add nTripGallonsIn to nSummaryGallons(nSummaryFoundSub).
+
+       200-process.
+           move "n" to xEofFlag.
+           open input cardFile.
+           open output reportFile.
+           write xReportLine from xHeading.
+           perform 210-next-card until xEofFlag = "y".
+           close cardFile.
+           close reportFile.
+
+       210-next-card.
+           read cardFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   perform 220-reconcile-card
+           end-read.
+
+      * Look up the logged gallons for this card line's vehicle and
+      * period; anything without a matching trip log entry is treated
+      * as zero logged, which reads as the full card amount being an
+      * unexplained variance.
+       220-reconcile-card.
+           add 1 to nNum.
+           move nCardVehicleNumInput to nCardVehicleNum.
+           move 0 to nSummaryFoundSub.
+           perform varying nSummarySearchSub from 1 by 1
+               until nSummarySearchSub > nSummaryLoadSub
+               if nSummaryVehicleNum(nSummarySearchSub) =
+                   nCardVehicleNum
+                   and xSummaryPeriod(nSummarySearchSub) =
+                   xCardPeriodInput
+                   move nSummarySearchSub to nSummaryFoundSub
+               end-if
+           end-perform.
+
+           move nCardVehicleNum to neVehicleOut.
+           move xCardPeriodInput to xPeriodOut.
+           move nCardGallonsInput to nePurchasedOut.
+           if nSummaryFoundSub > 0
+               move nSummaryGallons(nSummaryFoundSub) to neLoggedOut
+               compute nVarianceGallons =
+                   nCardGallonsInput -
+                   nSummaryGallons(nSummaryFoundSub)
+           else
+               move 0 to neLoggedOut
+               move nCardGallonsInput to nVarianceGallons
+           end-if.
+           move nVarianceGallons to neVarianceOut.
+
+           if nVarianceGallons > nToleranceGallons
+               or nVarianceGallons < 0 - nToleranceGallons
+               move "OVER TOLERANCE" to xFlagOut
+               add 1 to nFlagCount
+           else
+               move spaces to xFlagOut
+           end-if.
+
+           move xDetail to xReportLine.
+           write xReportLine.
+
+       300-termination.
+           display " ".
+           display "Fuel card lines reconciled: ", nNum.
+           display "Lines flagged over tolerance: ", nFlagCount.
+           display " ".
+
+      * Add a blank line at the end
