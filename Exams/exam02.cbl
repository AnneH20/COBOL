@@ -7,11 +7,28 @@
        environment division.
        input-output section.
        file-control.
-           select inFile assign to "Newspapers.txt" organization is line 
+           select inFile assign to "Newspapers.txt" organization is line
            sequential.
 
+      * Alternate comma-delimited output, so the numbers can be
+      * pulled into a spreadsheet instead of re-parsed out of the
+      * padded report layout.
+           select csvFile assign to "Newspapers-export.csv"
+           organization is line sequential.
+
+      * Lets the search criteria come from a small fixed-format file
+      * instead of the interactive accepts below, so this report can
+      * run unattended overnight alongside Payroll-01.
+           select criteriaFile assign to "Newspapers-criteria.txt"
+           organization is line sequential.
+
+           copy "runlog-filecontrol.cbl".
+
        data division.
        file section.
+      * xStatusInput is A/C/M (active/closed/merged); for C or M,
+      * xStatusDateInput carries the closure/merger date and, for M,
+      * xMergedIntoInput carries the title it was folded into.
        fd  inFile.
        01  xInput.
            05 xPaperInput                   pic x(21).
@@ -19,8 +36,26 @@
            05 xStateInput                   pic xx.
            05 nReadersInput                 pic 9(7).
            05 nPaperFoundInput              pic 9(4).
+           05 xStatusInput                  pic x.
+           05 xMergedIntoInput              pic x(21).
+           05 xStatusDateInput              pic 9(8).
+
+       fd  csvFile.
+       01  xCsvLine                         pic x(80).
+
+       fd  criteriaFile.
+       01  xCriteriaRecord.
+           05 nYearIn                       pic 9(4).
+           05 xStateFilterIn                pic xx.
+           05 nMinCirculationIn             pic 9(7).
+           05 xCsvModeIn                    pic x.
+
+           copy "runlog-filesection.cbl".
 
        working-storage section.
+       77  xCriteriaMode               pic x           value 'n'.
+       77  xCsvMode                    pic x           value 'n'.
+       77  xCsvOut                     pic x(80).
        77  xEofFlag                    pic x           value 'n'.
        77  nLoadSubscript              pic 9999        value 0.
        77  nProccessSubscript          pic 9999.
@@ -28,6 +63,16 @@
        77  neYear                      pic 9(4).
        77  nNum                        pic 99          value 0.
        77  neNum                       pic z9.
+       77  xStatusDateDisp             pic x(8)        value spaces.
+
+      * Additional filters: state abbreviation and a minimum
+      * circulation, on top of the existing earliest-founding-year
+      * search. Spaces/zero means that filter is not applied.
+       77  xStateFilter                pic xx          value spaces.
+       77  nMinCirculation             pic 9(7)        value 0.
+
+       77  nTableMax                   pic 9(4)        value 500.
+       77  xTableFullWarned            pic x           value 'n'.
 
        01  xOutputHeader.
            05 xTitle                   pic x(5)        value 'Title'.
@@ -36,25 +81,34 @@
            05 filler                   pic x(22)        value spaces.
            05 xFounded                 pic x(7)        value 'Founded'.
            05 filler                   pic x(5)        value spaces.
-           05 xCirculation             pic x(11)        
+           05 xCirculation             pic x(11)
            value 'Circulation'.
+           05 filler                   pic x(3)        value spaces.
+           05 xStatusHeading           pic x(6)        value 'Status'.
 
        01  xOutput.
            05 xTitleOutput             pic x(21).
            05 filler                   pic x(4)        value spaces.
            05 xCityOutput              pic x(20).
-           05 filler                   pic x(6)        value spaces. 
+           05 filler                   pic x(6)        value spaces.
            05 neFoundYearOutput        pic 9(4).
            05 filler                   pic x(8)        value spaces.
            05 neCirculationOutput      pic 9(7).
+           05 filler                   pic x(3)        value spaces.
+           05 xStatusOutput            pic x(30).
 
        01  xNewspaperTable.
-           05 xNewspaperElement occurs 32 times.
+           05 xNewspaperElement occurs 500 times.
                10 xPaperElement            pic x(21).
                10 xCityElement             pic x(15).
                10 xStateElement            pic xx.
                10 nReadersElement          pic 9(7).
-               10 nPaperFoundElement       pic 9(4).    
+               10 nPaperFoundElement       pic 9(4).
+               10 xStatusElement           pic x.
+               10 xMergedIntoElement       pic x(21).
+               10 xStatusDateElement       pic 9(8).
+
+           copy "runlog-workingstorage.cbl".
 
        procedure division.
        000-main.
@@ -68,45 +122,154 @@
            perform 110-next-record until xEofFlag = "y".
            close inFile.
 
+      * Stop loading (and warn once) instead of overflowing the table
+      * once Newspapers.txt has more rows than xNewspaperTable can
+      * hold.
        110-next-record.
            read inFile
                at end
                    move "y" to xEofFlag,
-               not at end 
-                   add 1 to nLoadSubscript,
-                   move xPaperInput to xPaperElement(nLoadSubscript),
-                   move xCityInput to xCityElement(nLoadSubscript),
-                   move xStateInput to xStateElement(nLoadSubscript),
-                   move nReadersInput to 
-                   nReadersElement(nLoadSubscript),
-                   move nPaperFoundInput to 
-                   nPaperFoundElement(nLoadSubscript),
+               not at end
+                   if nLoadSubscript >= nTableMax
+                       if xTableFullWarned = "n"
+                           display "WARNING: newspaper table full at "
+                           nTableMax
+                           " records -- remaining rows in "
+                           "Newspapers.txt were not loaded."
+                           move "y" to xTableFullWarned
+                       end-if
+                   else
+                       add 1 to nLoadSubscript,
+                       move xPaperInput to
+                       xPaperElement(nLoadSubscript),
+                       move xCityInput to
+                       xCityElement(nLoadSubscript),
+                       move xStateInput to
+                       xStateElement(nLoadSubscript),
+                       move nReadersInput to
+                       nReadersElement(nLoadSubscript),
+                       move nPaperFoundInput to
+                       nPaperFoundElement(nLoadSubscript),
+                       move xStatusInput to
+                       xStatusElement(nLoadSubscript),
+                       move xMergedIntoInput to
+                       xMergedIntoElement(nLoadSubscript),
+                       move xStatusDateInput to
+                       xStatusDateElement(nLoadSubscript)
+                   end-if,
                end-read.
        
        200-report.
            display " ".
-           display "Please enter the earliest year " with no advancing.
-           display "a newspaper was founded: ".
-           accept nYear.
+           display "Read criteria from control file instead of "
+           with no advancing.
+           display "prompts (Y/N)? " with no advancing.
+           accept xCriteriaMode.
+           if xCriteriaMode = "Y" or xCriteriaMode = "y"
+               move "y" to xCriteriaMode
+               perform 205-read-criteria
+           else
+               move "n" to xCriteriaMode
+               display "Please enter the earliest year " with no
+               advancing
+               display "a newspaper was founded: "
+               accept nYear
+               display "State (2 letters, blank = any)? " with no
+               advancing
+               accept xStateFilter
+               display "Minimum circulation (0 = any)? " with no
+               advancing
+               accept nMinCirculation
+               display "Export to CSV instead of the formatted "
+               "report " with no advancing
+               display "(Y/N)? " with no advancing
+               accept xCsvMode
+           end-if.
            display " ".
-           display xOutputHeader.
-           if nYear not = 0
-               perform 210-search varying nProccessSubscript from 1 by 1
-               until nProccessSubscript > nLoadSubscript,
+           if xCsvMode = "Y" or xCsvMode = "y"
+               move "y" to xCsvMode
+               open output csvFile
+               move "Title,City,State,Founded,Circulation,Status" to
+               xCsvLine
+               write xCsvLine
+           else
+               move "n" to xCsvMode
+               display xOutputHeader
+           end-if.
+           perform 210-search varying nProccessSubscript from 1 by 1
+           until nProccessSubscript > nLoadSubscript.
+           if xCsvMode = "y"
+               close csvFile
            end-if.
 
+      * Reads one criteria record instead of the interactive accepts,
+      * so this report can be scheduled unattended.
+       205-read-criteria.
+           open input criteriaFile.
+           read criteriaFile.
+           close criteriaFile.
+           move nYearIn to nYear.
+           move xStateFilterIn to xStateFilter.
+           move nMinCirculationIn to nMinCirculation.
+           move xCsvModeIn to xCsvMode.
+
+      * A closed/merged paper still matches on founding year,
+      * state, and circulation the same as an active one -- what
+      * keeps it from surfacing "as if it were still printing" is
+      * the real status (and merge target/date) shown on its row,
+      * not dropping the row from the search outright.
        210-search.
            if nPaperFoundElement(nProccessSubscript) >= nYear
-               move xPaperElement(nProccessSubscript) to xTitleOutput,              
-               move function concatenate(function 
-               trim(xCityElement(nProccessSubscript)), ", ", 
+               and (xStateFilter = spaces or
+                    xStateElement(nProccessSubscript) = xStateFilter)
+               and nReadersElement(nProccessSubscript) >=
+                   nMinCirculation
+               move xPaperElement(nProccessSubscript) to xTitleOutput,
+               move function concatenate(function
+               trim(xCityElement(nProccessSubscript)), ", ",
                xStateElement(nProccessSubscript)) to xCityOutput,
-               move nPaperFoundElement(nProccessSubscript) to 
+               move nPaperFoundElement(nProccessSubscript) to
                neFoundYearOutput,
-               move nReadersElement(nProccessSubscript) to 
+               move nReadersElement(nProccessSubscript) to
                neCirculationOutput,
+               perform 212-set-status-output,
                add 1 to nNum,
-               display xOutput,
+               perform 215-report-row,
+           end-if.
+
+      * Populate the Status column from the real status/merge
+      * fields instead of a hardcoded literal, so a closed or
+      * merged paper reads as such on the report.
+       212-set-status-output.
+           move xStatusDateElement(nProccessSubscript) to
+           xStatusDateDisp.
+           evaluate xStatusElement(nProccessSubscript)
+               when "C"
+                   move function concatenate("Closed ",
+                       xStatusDateDisp) to xStatusOutput
+               when "M"
+                   move function concatenate("Merged into ",
+                       function
+                       trim(xMergedIntoElement(nProccessSubscript)),
+                       " ", xStatusDateDisp) to xStatusOutput
+               when other
+                   move "Active" to xStatusOutput
+           end-evaluate.
+
+      * Either the padded on-screen line or a comma-delimited row,
+      * depending on the mode picked at the top of the run.
+       215-report-row.
+           if xCsvMode = "y"
+               move function concatenate(
+                   function trim(xTitleOutput), ",",
+                   function trim(xCityOutput), ",",
+                   function trim(neFoundYearOutput), ",",
+                   function trim(neCirculationOutput), ",",
+                   function trim(xStatusOutput)) to xCsvOut
+               move xCsvOut to xCsvLine
+               write xCsvLine
+           else
+               display xOutput
            end-if.
 
        300-termination.
@@ -116,6 +279,15 @@
            display neNum with no advancing.
            display " newspapers founded after ", neYear.
            display " ".
+           perform 340-write-runlog.
+
+       340-write-runlog.
+           move "Newspapers" to xRunLogProgram.
+           move nNum to nRunLogRecCount.
+           move "COMPLETE" to xRunLogStatus.
+           perform 9000-write-runlog.
+
+           copy "runlog-procedure.cbl".
 
       * Add blank line at the end
 
