@@ -18,15 +18,25 @@
            05 xDeptInput       pic x(16).
            05 nCaloriesInput   pic 9(4).
            05 xMenuInput       pic x(6).
+      * Allergen/dietary tag, e.g. VEGETARIAN, GLUTEN-FREE, DAIRY,
+      * NUTS, or NONE.
+           05 xAllergenInput   pic x(12).
 
        working-storage section.
        77  xEofFlag            pic x           value 'n'.
        77  nLoadSubscript      pic 9999        value 0.
        77  nProcessSubscript  pic 9999.
-       77  nFoodCount          pic 99.
+       77  nFoodCount          pic 99          value 0.
        77  xOldDept            pic x(16).
        77  nTotalCalories      pic 9(5)        value 0.
 
+      * Wellness's heart-healthy calorie cutoff; items over this are
+      * pulled into a separate exception section at the end of the
+      * report instead of being buried in the department listing.
+       77  nCalorieThreshold   pic 9(4)        value 700.
+       77  nExceptionCount     pic 99          value 0.
+       77  nExceptionSubscript pic 99.
+
        01  xOutput.
            05 xMenuOutput      pic x(6).
            05 filler           pic x(5)       value spaces.
@@ -35,6 +45,8 @@
            05 xDeptOutput      pic x(16).
            05 filler           pic x(5)       value spaces.
            05 neCaloriesOutput  pic zzz9.
+           05 filler           pic x(5)       value spaces.
+           05 xAllergenOutput  pic x(12).
 
        01  xOutputHeading.
            05 filler           pic x(4)        value "MENU".
@@ -44,6 +56,21 @@
            05 filler           pic x(10)       value "DEPARTMENT".
            05 filler           pic x(10)       value spaces.
            05 filler           pic x(8)        value "CALORIES".
+           05 filler           pic x(5)        value spaces.
+           05 filler           pic x(8)        value "ALLERGEN".
+
+       01  xExceptionHeading.
+           05 filler           pic x(28)
+                                value "HIGH-CALORIE ITEMS (OVER ".
+           05 neThresholdOut   pic zzz9.
+           05 filler           pic x(9)        value " CALORIES".
+
+       01  xExceptionOutput.
+           05 xExFoodOutput    pic x(25).
+           05 filler           pic x(5)        value spaces.
+           05 xExDeptOutput    pic x(16).
+           05 filler           pic x(5)        value spaces.
+           05 neExCaloriesOutput pic zzz9.
 
        01  xControl.
            05 filler           pic x(2)        value spaces.
@@ -61,6 +88,13 @@
                10 xDeptElement      pic x(16).
                10 nCaloriesElement  pic 9(4).
                10 xMenuElement      pic x(6).
+               10 xAllergenElement  pic x(12).
+
+       01  xExceptionTable.
+           05 xExceptionElement occurs 31 times.
+               10 xExFoodElement    pic x(25).
+               10 xExDeptElement    pic x(16).
+               10 nExCaloriesElement pic 9(4).
 
        procedure division.
        000-main.
@@ -83,9 +117,11 @@
                    add 1 to nLoadSubscript,
                    move xFoodInput to xFoodElement(nLoadSubscript),
                    move xDeptInput to xDeptElement(nLoadSubscript),
-                   move nCaloriesInput to 
+                   move nCaloriesInput to
                    nCaloriesElement(nLoadSubscript),
                    move xMenuInput to xMenuElement(nLoadSubscript),
+                   move xAllergenInput to
+                   xAllergenElement(nLoadSubscript),
                end-read.
 
        200-process.
@@ -108,12 +144,29 @@
            xOldDept.
            move nCaloriesElement(nProcessSubscript) to
            neCaloriesOutput.
+           move xAllergenElement(nProcessSubscript) to xAllergenOutput.
            display xOutput.
            add nCaloriesElement(nProcessSubscript) to nTotalCalories.
            add 1 to nFoodCount.
            move function concatenate(function trim(xDeptOutput),
             " department") to xDeptCont.
-           
+
+           if nCaloriesElement(nProcessSubscript) > nCalorieThreshold
+               perform 215-flag-high-calorie
+           end-if.
+
+      * Pull items over the wellness cutoff into a separate exception
+      * table instead of leaving them to be spotted by eye in the
+      * department listing.
+       215-flag-high-calorie.
+           add 1 to nExceptionCount.
+           move xFoodElement(nProcessSubscript) to
+           xExFoodElement(nExceptionCount).
+           move xDeptElement(nProcessSubscript) to
+           xExDeptElement(nExceptionCount).
+           move nCaloriesElement(nProcessSubscript) to
+           nExCaloriesElement(nExceptionCount).
+
        220-control.
            move nFoodCount to neFoodCount.
            compute neAvgCalories = nTotalCalories / nFoodCount.
@@ -124,6 +177,30 @@
 
        300-termination.
            perform 220-control.
+           perform 230-exception-report.
+
+      * List every item that came in over the wellness calorie
+      * threshold, gathered from every department, instead of making
+      * someone eyeball the calorie column.
+       230-exception-report.
+           move nCalorieThreshold to neThresholdOut.
+           display ' '.
+           display xExceptionHeading.
+           if nExceptionCount = 0
+               display "  (none)"
+           else
+               perform 240-exception-detail
+                   varying nExceptionSubscript from 1 by 1
+                   until nExceptionSubscript > nExceptionCount
+           end-if.
+           display ' '.
+
+       240-exception-detail.
+           move xExFoodElement(nExceptionSubscript) to xExFoodOutput.
+           move xExDeptElement(nExceptionSubscript) to xExDeptOutput.
+           move nExCaloriesElement(nExceptionSubscript) to
+           neExCaloriesOutput.
+           display xExceptionOutput.
 
       * Add a blank line at the end
       
