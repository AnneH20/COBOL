@@ -1,12 +1,16 @@
        identification division.
        program-id. exam5.
-      
+
        environment division.
            copy "postData-environmentdivision.cbl".
 
        input-output section.
        file-control.
-           select infile assign to "mensBBStats.txt" organization is
+      * Data file name is resolved at run time from the "sport"
+      * parameter (see 105-resolve-sport-file) instead of being
+      * hardwired to the men's team, so the same program can serve
+      * every team's stats page.
+           select infile assign to xStatsFileName organization is
            line sequential.
 
            copy "postData-filecontrol.cbl".
@@ -31,6 +35,7 @@
            05 nRebounds                pic 9(3).
            05 nAssists                 pic 9(3).
            05 nBlocks                  pic 9(3).
+           05 nSeasonYear              pic 9(4).
 
        working-storage section.
        77  xNewLine                    pic x         value x"0a".
@@ -38,39 +43,51 @@
        77  xProcessName                pic x(2).
        77  nAvgPoints                  pic 9(4).
        77  nNumPlayers                 pic 9(2).
-       77  neAvgPointsOutput           pic zzz.z9.
+       77  neAvgPointsOutput           pic zzz.99.
+
+       77  xStatsFileName              pic x(30)
+                                        value "mensBBStats.txt".
+       77  xSportParam                 pic x(10).
+       77  xSeasonParam                pic x(4).
+       77  nSeasonParam                pic 9(4).
+       77  nFullDateWork               pic 9(8).
+       77  xSortByParam                pic x(10).
+       77  xImgFolder                  pic x(16)     value "mensBB/".
 
+       77  nResultCount                pic 99        value 0.
+       77  nResultSubscript            pic 99.
 
        01  xOutput.
            05 filler                   pic x(4)      value "<tr>".
            05 filler                   pic x(4)      value "<td>".
-           05 filler                   pic x(12)      
+           05 filler                   pic x(12)
            value "       </td>".
            05 filler                   pic x(4)      value "<td>".
            05 filler                   pic x(8)      value "Num</td>".
            05 filler                   pic x(4)      value "<td>".
            05 filler                   pic x(9)      value "Name</td>".
            05 filler                   pic x(4)      value "<td>".
-           05 filler                   pic x(13)      
+           05 filler                   pic x(13)
            value "Hometown</td>".
            05 filler                   pic x(4)      value "<td>".
-           05 filler                   pic x(11)      
+           05 filler                   pic x(11)
            value "Points</td>".
            05 filler                   pic x(4)      value "<td>".
-           05 filler                   pic x(13)      
+           05 filler                   pic x(13)
            value "Rebounds</td>".
            05 filler                   pic x(4)      value "<td>".
-           05 filler                   pic x(12)      
+           05 filler                   pic x(12)
            value "Assists</td>".
            05 filler                   pic x(4)      value "<td>".
-           05 filler                   pic x(11)      
+           05 filler                   pic x(11)
            value "Blocks</td>".
            05 filler                   pic x(5)      value "</tr>".
 
        01  xOutput1.
 
            05 filler pic x(31) value "<tr><td align=center>".
-           05 filler pic x(17) value "<img src='mensBB/".
+           05 filler pic x(17) value "<img src='".
+           05 xImgFolderOutput pic x(16).
            05 xOutPic  pic x(18).
            05 filler pic xx  value "'>".
            05 filler pic x(9) value "</td><td>".
@@ -88,6 +105,22 @@
            05 filler                   pic x(9)      value "</td><td>".
            05 neBlocksOutput           pic zz9.
            05 filler                   pic x(10)     value "</td></tr>".
+
+      * Matches are copied here so the roster can be sorted into a
+      * leaderboard before display instead of printing in file order.
+       01  xResultTable.
+           05 xResultElement occurs 1 to 50 times
+               depending on nResultCount.
+               10 nResultJerseyNum     pic 99.
+               10 xResultLastName      pic x(13).
+               10 xResultFirstName     pic x(13).
+               10 xResultHometown      pic x(16).
+               10 xResultState         pic x(2).
+               10 nResultPoints        pic 9(3).
+               10 nResultRebounds      pic 9(3).
+               10 nResultAssists       pic 9(3).
+               10 nResultBlocks        pic 9(3).
+
            copy "postData-workingstorage.cbl".
 
        procedure division.
@@ -96,58 +129,135 @@
            perform 200-processing.
            perform 300-termination.
            stop run.
-       
+
        100-initialization.
+           call "getPostData".
+           move function getPostValue("class") to xProcessName.
+           move function getPostValue("sport") to xSportParam.
+           move function getPostValue("season") to xSeasonParam.
+           move function getPostValue("sortby") to xSortByParam.
+           perform 105-resolve-sport-file.
+           perform 106-resolve-season.
            open input infile.
-           display "Content-type: text/html", xNewLine.
+           copy "html-head.cbl"
+               replacing ==PAGE-TITLE== by =="Team Stats"==.
 
-           display "<!doctype html>".
-           display "<html>".
+      * "sport" selects which team's data file (and roster photo
+      * folder) this run reads; unrecognized/blank codes fall back to
+      * the men's team so existing links keep working.
+       105-resolve-sport-file.
+           if xSportParam = "WOMENSBB" or xSportParam = "womensbb"
+               move "womensBBStats.txt" to xStatsFileName
+               move "womensBB/" to xImgFolder
+           else
+               if xSportParam = "VOLLEY" or xSportParam = "volley"
+                   move "volleyballStats.txt" to xStatsFileName
+                   move "volleyball/" to xImgFolder
+               else
+                   move "mensBBStats.txt" to xStatsFileName
+                   move "mensBB/" to xImgFolder
+               end-if
+           end-if.
 
-           display "<head>".
-           display "<title>Men's Basketball Stats</title>".
-           display 
-           "<link rel=stylesheet type='text/css' href='cobol.css'>".
-           display "</head>".
-
-           display "<body>".
-           call "getPostData".
-           move function getPostValue("class") to xProcessName.
+      * Blank "season" defaults to the current year, so alumni and
+      * past box scores stay reachable by picking an earlier season
+      * instead of the file being silently overwritten each year.
+       106-resolve-season.
+           if function trim(xSeasonParam) = spaces
+               accept nFullDateWork from date yyyymmdd
+               divide nFullDateWork by 10000 giving nSeasonParam
+           else
+               move xSeasonParam to nSeasonParam
+           end-if.
 
        200-processing.
-           display "<h2>Basketball stats for the ", xProcessName, 
-           " class: </h2>".
-           display "<table>".
-           display xOutput.
-           perform 210-loop until xEofFlag = "y".
-           display "</table>".
-           display "<h2>Average number of points per ", xProcessName, 
-           " player: ", neAvgPointsOutput.
+           perform 9800-check-post-data.
+           move "class" to xRequiredFieldName.
+           perform 9810-require-field.
+           if xPostDataMissing = 'n' and xRequiredFieldMissing = 'n'
+               perform 210-loop until xEofFlag = "y"
+               perform 220-sort-results
+               display "<h2>Basketball stats for the ", xProcessName,
+               " class, ", xSeasonParam, " season: </h2>"
+               display "<table>"
+               display xOutput
+               perform 230-display-results varying nResultSubscript
+                   from 1 by 1 until nResultSubscript > nResultCount
+               display "</table>"
+               if nNumPlayers > 0
+                   display "<h2>Average number of points per ",
+                   xProcessName, " player: ", neAvgPointsOutput
+               end-if
+           end-if.
 
+      * Copy every player that matches the class and season filters
+      * into the result table instead of displaying immediately, so
+      * the whole roster can be sorted first.
        210-loop.
            read infile
-               at end 
+               at end
                    move "y" to xEofFlag
                not at end
                    if xPlayerClass = xProcessName
-                       perform 220-display
+                       and nSeasonYear = nSeasonParam
+                       add 1 to nResultCount
+                       move nJerseyNum to
+                       nResultJerseyNum(nResultCount)
+                       move xLastName to
+                       xResultLastName(nResultCount)
+                       move xFirstName to
+                       xResultFirstName(nResultCount)
+                       move xHometown to
+                       xResultHometown(nResultCount)
+                       move xState to xResultState(nResultCount)
+                       move nPoints to nResultPoints(nResultCount)
+                       move nRebounds to
+                       nResultRebounds(nResultCount)
+                       move nAssists to nResultAssists(nResultCount)
+                       move nBlocks to nResultBlocks(nResultCount)
                    end-if,
            end-read.
 
-       220-display.
-           move function concatenate(function trim(xLastName), 
-           ".jpg") to xOutPic.
-           move nJerseyNum to neJerseyNumOutput.
-           move function concatenate(function trim(xFirstName), " ", 
-           xLastName) to xPlayerNameOutput.
-           move function concatenate(function trim(xHometown),", ", 
-           xState) to xHometownOutput.
-           move nPoints to nePointsOutput.
-           move nRebounds to neReboundsOutput.
-           move nAssists to neAssistsOutput.
-           move nBlocks to neBlocksOutput.
-
-           add nPoints to nAvgPoints.
+      * Descending on points by default; "sortby" can pick rebounds,
+      * assists, or blocks instead for a different leaderboard.
+       220-sort-results.
+           if xSortByParam = "REBOUNDS" or xSortByParam = "rebounds"
+               sort xResultElement on descending key nResultRebounds
+           else
+               if xSortByParam = "ASSISTS" or xSortByParam = "assists"
+                   sort xResultElement on descending key
+                       nResultAssists
+               else
+                   if xSortByParam = "BLOCKS" or
+                       xSortByParam = "blocks"
+                       sort xResultElement on descending key
+                           nResultBlocks
+                   else
+                       sort xResultElement on descending key
+                           nResultPoints
+                   end-if
+               end-if
+           end-if.
+
+       230-display-results.
+           move function concatenate(
+               function trim(xResultLastName(nResultSubscript)),
+               ".jpg") to xOutPic.
+           move xImgFolder to xImgFolderOutput.
+           move nResultJerseyNum(nResultSubscript) to
+           neJerseyNumOutput.
+           move function concatenate(
+               function trim(xResultFirstName(nResultSubscript)), " ",
+               xResultLastName(nResultSubscript)) to xPlayerNameOutput.
+           move function concatenate(
+               function trim(xResultHometown(nResultSubscript)), ", ",
+               xResultState(nResultSubscript)) to xHometownOutput.
+           move nResultPoints(nResultSubscript) to nePointsOutput.
+           move nResultRebounds(nResultSubscript) to neReboundsOutput.
+           move nResultAssists(nResultSubscript) to neAssistsOutput.
+           move nResultBlocks(nResultSubscript) to neBlocksOutput.
+
+           add nResultPoints(nResultSubscript) to nAvgPoints.
            add 1 to nNumPlayers.
            compute neAvgPointsOutput = nAvgPoints / nNumPlayers.
 
@@ -159,4 +269,3 @@
            display "</html>".
 
            copy "postData-procedure.cbl".
-
