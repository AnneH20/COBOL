@@ -3,36 +3,185 @@
        identification division.
        program-id. CurrencyConverter.
        author. Anne.
-      
+
        environment division.
-      
+       input-output section.
+       file-control.
+      * Daily conversion rates, one record per currency, so a rate
+      * change is a data change instead of a recompile.
+           select rateFile assign to "CurrencyConverter.rates.txt"
+           organization is line sequential.
+
+      * Batch mode: a flat list of USD amounts in, one converted
+      * result per line out, so a whole expense report can run
+      * through in one pass instead of being retyped one accept at a
+      * time.
+           select batchInFile assign to
+           "CurrencyConverter-batch-input.txt"
+           organization is line sequential.
+
+           select batchOutFile assign to
+           "CurrencyConverter-batch-output.txt"
+           organization is line sequential.
+
        data division.
+       file section.
+      * One row per target currency: code, rate against USD, and the
+      * date that rate is effective as of.
+       fd  rateFile.
+       01  xRateRecord.
+           05 xRateCurrencyIn      pic xxx.
+           05 nRateValueIn         pic 9v99999.
+           05 xRateDateIn          pic 9(8).
+
+       fd  batchInFile.
+       01  xBatchAmountIn          pic S9(9)v99.
+
+       fd  batchOutFile.
+       01  xBatchLineOut           pic x(40).
+
        working-storage section.
+       77  xBatchMode              pic x           value 'n'.
+       77  xBatchEofFlag           pic x           value 'n'.
        77  nUSD                    PIC S999999999V99.
-       77  neEUR                  PIC ---,---,--9.99.
-      
+       77  neConverted             PIC ---,---,--9.99.
+       77  xEofFlag                pic x           value 'n'.
+       77  nRateSubscript          pic 99          value 0.
+       77  nRateFoundSub           pic 99.
+       77  xTargetCurrency         pic xxx.
+       77  xFoundFlag              pic x           value 'n'.
+       77  neRateOut               pic 9.99999.
+       77  neRateDateOut           pic 9(8).
+       77  nRateTableMax           pic 99          value 10.
+       77  xRateTableFull          pic x           value 'n'.
+
+       01  xBatchDetail.
+           05 neBatchUsdOut        pic ---,---,--9.99.
+           05 filler               pic x(4)        value spaces.
+           05 neBatchConvertedOut  pic ---,---,--9.99.
+
+       01  xRateTable.
+           05 xRateElement occurs 10 times.
+               10 xRateCurrency        pic xxx.
+               10 nRateValue           pic 9v99999.
+               10 xRateDate            pic 9(8).
+
        procedure division.
        000-main.
+           perform 100-load-rates.
            display " ".
            display "WELCOME TO THE CURRENCY CONVERTER".
            display " ".
 
-           display "Enter the US amount to convert to Euros: " 
-           with no advancing.
-           accept nUSD.
-           compute neEUR = nUSD * 0.93033.
+           display "Batch mode -- convert a file of amounts instead "
+           "of one interactive amount (Y/N)? " with no advancing.
+           accept xBatchMode.
 
-           display " ".
-           display "FORMULA USED: USD * 0.93033".
-           display " ".
+           perform 110-get-currency.
 
-           display "The amount in Euros is: ", neEUR.
-           display " ".
+           if xBatchMode = "Y" or xBatchMode = "y"
+               move "y" to xBatchMode
+               perform 400-batch-convert
+           else
+               move "n" to xBatchMode
+               perform 120-interactive-convert
+           end-if.
 
+           display " ".
            display "THANK YOU FOR USING THE CURRENCY CONVERTER".
            display " ".
            display "Enjoy your trip across the pond. Cheerio!".
            display " ".
            stop run.
-      
-      * Add a blank line at the end 
+
+       120-interactive-convert.
+           display "Enter the US amount to convert: "
+           with no advancing.
+           accept nUSD.
+
+           move xRateCurrency(nRateFoundSub) to neRateOut.
+           move xRateDate(nRateFoundSub) to neRateDateOut.
+           compute neConverted = nUSD * nRateValue(nRateFoundSub).
+
+           display " ".
+           display "FORMULA USED: USD * ", neRateOut, " (",
+           xTargetCurrency, " rate effective ", neRateDateOut, ")".
+           display " ".
+
+           display "The amount in ", xTargetCurrency, " is: ",
+           neConverted.
+           display " ".
+
+       100-load-rates.
+           open input rateFile.
+           perform 105-next-rate until xEofFlag = "y".
+           close rateFile.
+
+       105-next-rate.
+           read rateFile
+               at end
+                   move "y" to xEofFlag,
+               not at end
+                   if nRateSubscript >= nRateTableMax
+                       if xRateTableFull = "n"
+                           display "WARNING: rate table full at "
+                           nRateTableMax
+                           " records -- remaining rows in "
+                           "CurrencyConverter.rates.txt were not "
+                           "loaded."
+                           move "y" to xRateTableFull
+                       end-if
+                   else
+                       add 1 to nRateSubscript,
+                       move xRateCurrencyIn to
+                       xRateCurrency(nRateSubscript),
+                       move nRateValueIn to nRateValue(nRateSubscript),
+                       move xRateDateIn to xRateDate(nRateSubscript)
+                   end-if,
+           end-read.
+
+      * Prompt for a target currency code and look it up in the rate
+      * table, re-prompting until one of the loaded currencies is
+      * entered.
+       110-get-currency.
+           display "Enter target currency code (e.g. EUR/GBP/CAD): "
+           with no advancing.
+           accept xTargetCurrency.
+           move "n" to xFoundFlag.
+           perform varying nRateSubscript from 1 by 1
+               until nRateSubscript > nRateTableMax
+               if xRateCurrency(nRateSubscript) = xTargetCurrency
+                   move "y" to xFoundFlag
+                   move nRateSubscript to nRateFoundSub
+               end-if
+           end-perform.
+           if xFoundFlag = "n"
+               display "Unknown currency code -- please try again."
+               perform 110-get-currency
+           end-if.
+
+      * Read every amount out of batchInFile and write the converted
+      * result, one line per amount, to batchOutFile using whichever
+      * currency was already picked in 110-get-currency.
+       400-batch-convert.
+           open input batchInFile.
+           open output batchOutFile.
+           perform 410-next-batch-amount until xBatchEofFlag = "y".
+           close batchInFile.
+           close batchOutFile.
+           display "Batch conversion complete -- see "
+           "CurrencyConverter-batch-output.txt".
+
+       410-next-batch-amount.
+           read batchInFile
+               at end
+                   move "y" to xBatchEofFlag,
+               not at end
+                   move xBatchAmountIn to nUSD neBatchUsdOut,
+                   compute neConverted =
+                       nUSD * nRateValue(nRateFoundSub),
+                   move neConverted to neBatchConvertedOut,
+                   write xBatchLineOut from xBatchDetail,
+           end-read.
+
+      * Add a blank line at the end
