@@ -0,0 +1,19 @@
+      * Caller sets xRunLogProgram, nRunLogRecCount and xRunLogStatus,
+      * then performs 9000-write-runlog (copied in from
+      * runlog-procedure.cbl) once at the end of the run.
+       77  xRunLogProgram              pic x(15)       value spaces.
+       77  nRunLogRecCount             pic 9(7)        value 0.
+       77  xRunLogStatus               pic x(10)       value spaces.
+       77  xRunLogDate                 pic 9(8)        value 0.
+       77  xRunLogTime                 pic 9(6)        value 0.
+
+       01  xRunLogRecord.
+           05 xRunLogProgramOut        pic x(15).
+           05 filler                   pic x           value spaces.
+           05 xRunLogDateOut           pic 9(8).
+           05 filler                   pic x           value spaces.
+           05 xRunLogTimeOut           pic 9(6).
+           05 filler                   pic x           value spaces.
+           05 nRunLogRecCountOut       pic 9(7).
+           05 filler                   pic x           value spaces.
+           05 xRunLogStatusOut         pic x(10).
