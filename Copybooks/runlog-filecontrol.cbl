@@ -0,0 +1,4 @@
+      * Shared batch run-log file, appended to by every batch report
+      * program so operations can audit what ran and when.
+           select optional runLogFile assign to "BatchRunLog.txt"
+           organization is line sequential.
