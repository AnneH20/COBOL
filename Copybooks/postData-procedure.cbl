@@ -0,0 +1,40 @@
+      * Shared "no form data" handling so every CGI page reports the
+      * same message instead of silently showing an empty table.
+       9800-check-post-data.
+           if xPostDataMissing = 'y'
+               display "<p><strong>No form data was submitted.</strong>"
+               display "Please go back and submit the form.</p>"
+           end-if.
+           if xPostDataMalformed = 'y'
+               display "<p><em>Some submitted fields could not be "
+               "read and were ignored.</em></p>"
+           end-if.
+
+      * Whole-payload-missing (xPostDataMissing) only catches a
+      * completely blank POST/GET -- it says nothing about a request
+      * that carries other data but omits the one field this page
+      * actually needs (e.g. a bookmarked link with a "sport" or
+      * "season" parameter but no "class"). The caller moves the
+      * field name it requires into xRequiredFieldName and performs
+      * this before relying on that field's value.
+       9810-require-field.
+           move 'n' to xRequiredFieldFound.
+           perform varying nPostCheckSub from 1 by 1
+               until nPostCheckSub > xPostFieldCount
+               if xPostFieldName(nPostCheckSub) = xRequiredFieldName
+                   and xPostFieldValue(nPostCheckSub) not = spaces
+                   move 'y' to xRequiredFieldFound
+                   move xPostFieldCount to nPostCheckSub
+               end-if
+           end-perform.
+           if xRequiredFieldFound = 'y'
+               move 'n' to xRequiredFieldMissing
+           else
+               move 'y' to xRequiredFieldMissing
+               if xPostDataMissing = 'n'
+                   display "<p><strong>The ",
+                   function trim(xRequiredFieldName),
+                   " field was not submitted.</strong> Please go "
+                   "back and submit the form.</p>"
+               end-if
+           end-if.
