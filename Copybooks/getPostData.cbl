@@ -0,0 +1,104 @@
+      * Program: Shared CGI form-data reader
+      *
+      * Called by every CGI page as "call 'getPostData'" before it
+      * asks for individual fields with FUNCTION getPostValue. Reads
+      * a POST body from standard input or a GET query string from
+      * the QUERY_STRING environment variable, then tokenizes
+      * "name=value" pairs separated by "&" into the shared table in
+      * postData-workingstorage.cbl so getPostValue (and any caller
+      * that wants every field, not just one) can use them.
+
+       identification division.
+       program-id. getPostData.
+       author. Anne.
+
+       environment division.
+       input-output section.
+       file-control.
+           select webinput assign to keyboard
+           organization is line sequential.
+
+       data division.
+       file section.
+       fd  webinput.
+       01  xPostDataLine               pic x(2048).
+
+       working-storage section.
+       77  xRequestMethod              pic x(8)        value spaces.
+       77  xQueryString                pic x(2048)     value spaces.
+       77  xRawData                    pic x(2048)     value spaces.
+       77  nRawLength                  pic 9(4)        value 0.
+       77  nRawPointer                 pic 9(4)        value 1.
+       77  xToken                      pic x(512)      value spaces.
+
+           copy "postData-workingstorage.cbl".
+
+       procedure division.
+       000-main.
+           move 0 to xPostFieldCount.
+           move 'n' to xPostDataMissing.
+           move 'n' to xPostDataMalformed.
+           move spaces to xPostFieldTable.
+
+           accept xRequestMethod from environment "REQUEST_METHOD".
+           move xRequestMethod to xPostRequestMethod.
+
+           if xRequestMethod = "GET"
+               accept xQueryString from environment "QUERY_STRING"
+               move xQueryString to xRawData
+           else
+               perform 100-read-post-body
+           end-if.
+
+           move function trim(xRawData) to xRawData.
+           if xRawData = spaces
+               move 'y' to xPostDataMissing
+           else
+               perform 200-tokenize
+           end-if.
+
+           goback.
+
+      * Read the POST body from standard input. A URL-encoded form
+      * post has no embedded newline, so one LINE SEQUENTIAL read
+      * captures the whole body.
+       100-read-post-body.
+           open input webinput.
+           read webinput
+               at end
+                   move spaces to xPostDataLine
+           end-read.
+           close webinput.
+           move xPostDataLine to xRawData.
+
+      * Split xRawData on "&" into name=value tokens.
+       200-tokenize.
+           move function length(function trim(xRawData)) to nRawLength.
+           move 1 to nRawPointer.
+           perform until nRawPointer > nRawLength
+               move spaces to xToken
+               unstring xRawData delimited by "&"
+                   into xToken
+                   pointer nRawPointer
+               end-unstring
+               perform 210-parse-pair
+           end-perform.
+
+       210-parse-pair.
+           move function trim(xToken) to xToken.
+           if xToken not = spaces
+               if xPostFieldCount < 20
+                   add 1 to xPostFieldCount
+                   move spaces to xPostFieldValue(xPostFieldCount)
+                   unstring xToken delimited by "="
+                       into xPostFieldName(xPostFieldCount)
+                            xPostFieldValue(xPostFieldCount)
+                   end-unstring
+                   if xPostFieldName(xPostFieldCount) = spaces
+                       move 'y' to xPostDataMalformed
+                       subtract 1 from xPostFieldCount
+                   end-if
+               else
+                   move 'y' to xPostDataMalformed
+               end-if
+           end-if.
