@@ -0,0 +1,26 @@
+      * Shared CGI form-data storage, populated by "getPostData" and
+      * queried through "getPostValue". Declared external so the
+      * calling program, the getPostData subprogram, and the
+      * getPostValue function all see the same table at run time.
+       77  xPostFieldCount             pic 99          value 0
+                                        external.
+       77  xPostDataMissing            pic x           value 'n'
+                                        external.
+       77  xPostDataMalformed          pic x           value 'n'
+                                        external.
+       77  xPostRequestMethod          pic x(8)        value spaces
+                                        external.
+
+       01  xPostFieldTable external.
+           05 xPostFieldElement occurs 20 times.
+               10 xPostFieldName       pic x(32).
+               10 xPostFieldValue      pic x(256).
+
+      * Working storage for 9810-require-field (postData-procedure.cbl)
+      * -- not external, since that check runs entirely within the
+      * calling program rather than crossing into getPostData/
+      * getPostValue's separate compilation units.
+       77  xRequiredFieldName          pic x(32)       value spaces.
+       77  xRequiredFieldFound         pic x           value 'n'.
+       77  xRequiredFieldMissing       pic x           value 'n'.
+       77  nPostCheckSub               pic 99          value 0.
