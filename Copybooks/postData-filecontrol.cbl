@@ -0,0 +1,5 @@
+      * Reserved for a page that needs to read the raw CGI input
+      * itself; getPostData reads standard input independently, so
+      * most pages never open webinput directly.
+           select webinput assign to keyboard
+           organization is line sequential.
