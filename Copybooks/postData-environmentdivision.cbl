@@ -0,0 +1,7 @@
+      * Declares the user-defined CGI helper functions so callers can
+      * write FUNCTION getPostValue(...) without a full REPOSITORY
+      * paragraph of their own.
+       configuration section.
+       repository.
+           function getPostValue
+           function all intrinsic.
