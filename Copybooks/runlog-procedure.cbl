@@ -0,0 +1,13 @@
+      * Appends one line to the shared batch run log. Callers set
+      * xRunLogProgram / nRunLogRecCount / xRunLogStatus first.
+       9000-write-runlog.
+           accept xRunLogDate from date yyyymmdd.
+           accept xRunLogTime from time.
+           move xRunLogProgram to xRunLogProgramOut.
+           move xRunLogDate to xRunLogDateOut.
+           move xRunLogTime to xRunLogTimeOut.
+           move nRunLogRecCount to nRunLogRecCountOut.
+           move xRunLogStatus to xRunLogStatusOut.
+           open extend runLogFile.
+           write xRunLogLine from xRunLogRecord.
+           close runLogFile.
