@@ -0,0 +1,15 @@
+      * Shared HTML doctype/head boilerplate for the CGI pages.
+      * Include with:
+      *     copy "html-head.cbl" replacing ==PAGE-TITLE== by =="My
+      *     Title"==.
+      * xNewLine (pic x value x"0a") must already be defined by the
+      * calling program's working-storage.
+           display "Content-type: text/html", xNewLine.
+           display "<!doctype html>".
+           display "<html>".
+           display "<head>".
+           display "<title>==PAGE-TITLE==</title>".
+           display
+           "<link rel=stylesheet type='text/css' href='cobol.css'>".
+           display "</head>".
+           display "<body>".
