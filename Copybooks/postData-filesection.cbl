@@ -0,0 +1,4 @@
+      * No additional record layout is needed here today; the parsed
+      * name/value pairs live in the external table in
+      * postData-workingstorage.cbl. Kept as a hook for a page that
+      * needs its own raw-input record shape.
