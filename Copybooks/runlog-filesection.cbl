@@ -0,0 +1,2 @@
+       fd  runLogFile.
+       01  xRunLogLine                 pic x(80).
