@@ -0,0 +1,36 @@
+      * Function: Shared CGI form-field lookup
+      *
+      * Returns the value submitted for xFieldName, or spaces if the
+      * field was not present in the submitted data (either because
+      * the form omitted it or because getPostData found no data at
+      * all -- see xPostDataMissing in postData-workingstorage.cbl).
+
+       identification division.
+       function-id. getPostValue.
+       author. Anne.
+
+       environment division.
+
+       data division.
+       working-storage section.
+       77  nSearchSub                  pic 99          value 0.
+
+           copy "postData-workingstorage.cbl".
+
+       linkage section.
+       01  xLkFieldName                pic x any length.
+       01  xLkFieldValue               pic x(256).
+
+       procedure division using xLkFieldName
+                           returning xLkFieldValue.
+       000-main.
+           move spaces to xLkFieldValue.
+           perform varying nSearchSub from 1 by 1
+               until nSearchSub > xPostFieldCount
+               if xPostFieldName(nSearchSub) = xLkFieldName
+                   move xPostFieldValue(nSearchSub) to xLkFieldValue
+                   move 100 to nSearchSub
+               end-if
+           end-perform.
+           goback.
+       end function getPostValue.
